@@ -1,15 +1,248 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GREETER.
        AUTHOR. HARISH-KUMAR.
+       INSTALLATION. UNIKODE-DATA-CENTER.
        DATE-WRITTEN. 2025/04/07.
+       DATE-COMPILED.
+      *-------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *-------------------------------------------------------------
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- -----------------------------------------
+      * 2026/08/09  HK  ADDED GREETER-LOG AUDIT TRAIL, ONE RECORD
+      *                 WRITTEN PER RUN WITH NAME, DATE AND TIME.
+      * 2026/08/09  HK  REJECT BLANK/SPACE-ONLY NAME, RE-PROMPT.
+      * 2026/08/09  HK  ALSO LOG EACH RUN TO THE SHARED DAILY-AUDIT
+      *                 TRAIL USED BY ALL FIVE UTILITIES.
+      * 2026/08/09  HK  ADDED LK-RETURN-CODE SO UNIKODE-MENU CAN CALL
+      *                 THIS PROGRAM AS A SUBPROGRAM.
+      * 2026/08/09  HK  ADDED VISITOR-MASTER, KEYED ON WS-NAME, SO A
+      *                 RETURNING VISITOR IS GREETED WITH THEIR VISIT
+      *                 COUNT INSTEAD OF THE FIRST-TIME MESSAGE.
+      * 2026/08/09  HK  LOG BLANK-NAME REJECTIONS TO THE SHARED
+      *                 EXCEPTION-LOG USED BY ALL FIVE UTILITIES.
+      *-------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETER-LOG ASSIGN TO "GREETLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT VISITOR-MASTER ASSIGN TO "VISITMST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-NAME
+               FILE STATUS IS WS-VM-STATUS.
+           COPY AUDITSEL.
+           COPY EXCPSEL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  GREETER-LOG.
+       01  GREETER-LOG-RECORD.
+           05 GL-NAME              PIC X(25).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 GL-RUN-DATE          PIC 9(08).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 GL-RUN-TIME          PIC 9(08).
+
+       FD  VISITOR-MASTER.
+       01  VISITOR-MASTER-RECORD.
+           05 VM-NAME               PIC X(25).
+           05 VM-VISIT-COUNT        PIC 9(05) USAGE COMP.
+           05 VM-LAST-VISIT-DATE    PIC 9(08).
+
+       COPY AUDITFD.
+
+       COPY EXCPFD.
+
        WORKING-STORAGE SECTION.
-       01 WS-NAME PIC X(25).
-       
-       PROCEDURE DIVISION.
+       01  WS-NAME                 PIC X(25).
+
+       01  WS-DATE-TIME.
+           05 WS-RUN-DATE          PIC 9(08).
+           05 WS-RUN-TIME          PIC 9(08).
+
+       01  WS-GL-STATUS            PIC X(02).
+       01  WS-DA-STATUS            PIC X(02).
+       01  WS-EX-STATUS            PIC X(02).
+
+       01  WS-VM-STATUS            PIC X(02).
+           88 WS-VM-OK                        VALUE "00".
+           88 WS-VM-NOT-FOUND                 VALUE "23".
+           88 WS-VM-FILE-MISSING              VALUE "35".
+
+       01  WS-VISIT-COUNT           PIC 9(05).
+       01  D-VISIT-COUNT            PIC Z(4)9.
+
+       01  WS-SWITCHES.
+           05 WS-RETURNING-SW       PIC X(01) VALUE "N".
+               88 WS-RETURNING-VISITOR        VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE          PIC S9(04).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+
+      *-------------------------------------------------------------
+      * 0000-MAINLINE
+      *-------------------------------------------------------------
+       0000-MAINLINE.
+           MOVE 0 TO LK-RETURN-CODE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-GET-NAME
+               THRU 2000-EXIT.
+           PERFORM 2500-CHECK-VISITOR
+               THRU 2500-EXIT.
+           PERFORM 3000-GREET
+               THRU 3000-EXIT.
+           PERFORM 3500-STORE-VISITOR
+               THRU 3500-EXIT.
+           PERFORM 4000-LOG-VISIT
+               THRU 4000-EXIT.
+           PERFORM 9999-TERMINATE
+               THRU 9999-EXIT.
+           GOBACK.
+
+      *-------------------------------------------------------------
+      * 1000-INITIALIZE  --  OPEN THE AUDIT LOG FOR THIS RUN
+      *-------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN EXTEND GREETER-LOG.
+           IF WS-GL-STATUS = "35"
+               OPEN OUTPUT GREETER-LOG
+               CLOSE GREETER-LOG
+               OPEN EXTEND GREETER-LOG
+           END-IF.
+           OPEN I-O VISITOR-MASTER.
+           IF WS-VM-FILE-MISSING
+               OPEN OUTPUT VISITOR-MASTER
+               CLOSE VISITOR-MASTER
+               OPEN I-O VISITOR-MASTER
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           PERFORM 9400-OPEN-DAILY-AUDIT
+               THRU 9400-EXIT.
+           PERFORM 9450-OPEN-EXCEPTION-LOG
+               THRU 9450-EXIT.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2000-GET-NAME  --  PROMPT THE OPERATOR FOR A NAME
+      *-------------------------------------------------------------
+       2000-GET-NAME.
            DISPLAY "Please enter your name: " WITH NO ADVANCING.
            ACCEPT WS-NAME.
-           DISPLAY "Hello, " FUNCTION TRIM(WS-NAME) "! Hope you're fine".
-           STOP RUN.
-           
\ No newline at end of file
+           IF WS-NAME = SPACES
+               DISPLAY "Name cannot be blank, please try again."
+               MOVE SPACES TO EXCEPTION-LOG-RECORD
+               MOVE "GREETER" TO EX-PROGRAM-ID
+               MOVE "VALIDATION" TO EX-EXCEPTION-TYPE
+               MOVE "BLANK NAME REJECTED" TO EX-DETAIL
+               MOVE 4 TO EX-RETURN-CODE
+               PERFORM 9550-WRITE-EXCEPTION-RECORD
+                   THRU 9550-EXIT
+               GO TO 2000-GET-NAME
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2500-CHECK-VISITOR  --  LOOK UP WS-NAME IN VISITOR-MASTER
+      *-------------------------------------------------------------
+       2500-CHECK-VISITOR.
+           MOVE WS-NAME TO VM-NAME.
+           READ VISITOR-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-RETURNING-SW
+                   MOVE 0 TO WS-VISIT-COUNT
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-RETURNING-SW
+                   MOVE VM-VISIT-COUNT TO WS-VISIT-COUNT
+           END-READ.
+           GO TO 2500-EXIT.
+       2500-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3000-GREET  --  DISPLAY THE WELCOME MESSAGE
+      *-------------------------------------------------------------
+       3000-GREET.
+           IF WS-RETURNING-VISITOR
+               MOVE WS-VISIT-COUNT TO D-VISIT-COUNT
+               DISPLAY "Welcome back, " FUNCTION TRIM(WS-NAME)
+                   "! You've visited " FUNCTION TRIM(D-VISIT-COUNT)
+                   " times."
+           ELSE
+               DISPLAY "Hello, " FUNCTION TRIM(WS-NAME)
+                   "! Hope you're fine"
+           END-IF.
+           GO TO 3000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3500-STORE-VISITOR  --  ADD OR UPDATE THE VISITOR-MASTER ROW
+      *-------------------------------------------------------------
+       3500-STORE-VISITOR.
+           ADD 1 TO WS-VISIT-COUNT.
+           MOVE WS-NAME TO VM-NAME.
+           MOVE WS-VISIT-COUNT TO VM-VISIT-COUNT.
+           MOVE WS-RUN-DATE TO VM-LAST-VISIT-DATE.
+           IF WS-RETURNING-VISITOR
+               REWRITE VISITOR-MASTER-RECORD
+           ELSE
+               WRITE VISITOR-MASTER-RECORD
+           END-IF.
+           GO TO 3500-EXIT.
+       3500-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 4000-LOG-VISIT  --  APPEND ONE AUDIT RECORD FOR THIS RUN
+      *-------------------------------------------------------------
+       4000-LOG-VISIT.
+           MOVE SPACES TO GREETER-LOG-RECORD.
+           MOVE WS-NAME TO GL-NAME.
+           MOVE WS-RUN-DATE TO GL-RUN-DATE.
+           MOVE WS-RUN-TIME TO GL-RUN-TIME.
+           WRITE GREETER-LOG-RECORD.
+           MOVE SPACES TO DAILY-AUDIT-RECORD.
+           MOVE "GREETER" TO DA-PROGRAM-ID.
+           MOVE WS-NAME(1:21) TO DA-INPUT-VALUE.
+           MOVE "GREETED" TO DA-OUTPUT-VALUE.
+           MOVE 0 TO DA-RETURN-CODE.
+           PERFORM 9500-WRITE-AUDIT-RECORD
+               THRU 9500-EXIT.
+           GO TO 4000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 9400-OPEN-DAILY-AUDIT / 9500-WRITE-AUDIT-RECORD  --  COPIED
+      *-------------------------------------------------------------
+       COPY AUDITOPN.
+
+       COPY AUDITPR.
+
+       COPY EXCPOPN.
+
+       COPY EXCPPR.
+
+      *-------------------------------------------------------------
+      * 9999-TERMINATE  --  CLOSE FILES AND RETURN TO CALLER
+      *-------------------------------------------------------------
+       9999-TERMINATE.
+           CLOSE GREETER-LOG.
+           CLOSE VISITOR-MASTER.
+           CLOSE DAILY-AUDIT.
+           CLOSE EXCEPTION-LOG.
+           GO TO 9999-EXIT.
+       9999-EXIT.
+           EXIT.
