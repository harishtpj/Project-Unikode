@@ -1,25 +1,441 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUM-NAT.
        AUTHOR. HARISH-KUMAR.
+       INSTALLATION. UNIKODE-DATA-CENTER.
        DATE-WRITTEN. 2025/04/08.
+       DATE-COMPILED.
+      *-------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *-------------------------------------------------------------
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- -----------------------------------------
+      * 2026/08/09  HK  ADDED BATCH MODE - WHEN SUM-NAT-IN IS
+      *                 PRESENT, READ N VALUES FROM IT AND WRITE
+      *                 ONE LINE PER VALUE TO SUM-NAT-RPT.  WHEN
+      *                 IT IS ABSENT, FALL BACK TO THE ORIGINAL
+      *                 INTERACTIVE PROMPT.
+      * 2026/08/09  HK  GUARDED TOTAL ACCUMULATION WITH ON SIZE
+      *                 ERROR, HALTING THE RUN ON OVERFLOW.
+      * 2026/08/09  HK  LOG EACH VALUE PROCESSED TO THE SHARED
+      *                 DAILY-AUDIT TRAIL USED BY ALL FIVE UTILITIES.
+      * 2026/08/09  HK  ADDED LK-RETURN-CODE SO UNIKODE-MENU CAN CALL
+      *                 THIS PROGRAM AS A SUBPROGRAM.
+      * 2026/08/09  HK  VALIDATE THE `n` ENTRY WITH THE SHARED
+      *                 NUMERIC-ENTRY ROUTINE INSTEAD OF A BARE ACCEPT.
+      * 2026/08/09  HK  RECONCILE THE LOOPED TOTAL AGAINST THE
+      *                 CLOSED-FORM N*(N+1)/2 CONTROL TOTAL AND LOG
+      *                 A DISCREPANCY AS AN INTEGRITY EXCEPTION.
+      * 2026/08/09  HK  ADDED A CSV EXPORT OF N/TOTAL ALONGSIDE THE
+      *                 EXISTING CONSOLE/REPORT OUTPUT FOR DOWNSTREAM
+      *                 REPORTING TOOLS.
+      * 2026/08/09  HK  ADDED AN INTERACTIVE RANGE-SUM MODE - SUM FROM
+      *                 `M` TO `N` INSTEAD OF ALWAYS STARTING AT 1.
+      *                 3000-COMPUTE-SUM AND THE CONTROL-TOTAL
+      *                 RECONCILIATION NOW WORK OFF WS-START RATHER
+      *                 THAN A HARD-CODED 1, SO THE EXISTING SUM-FROM-1
+      *                 PATH IS JUST THE WS-START = 1 CASE.  THE CSV
+      *                 ROW LAYOUT WIDENED TO M,N,TOTAL TO CARRY THE
+      *                 RANGE START ON EVERY ROW.
+      * 2026/08/09  HK  LOG OVERFLOW ABENDS AND CONTROL-TOTAL
+      *                 MISMATCHES TO THE SHARED EXCEPTION-LOG USED
+      *                 BY ALL FIVE UTILITIES.
+      *-------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUM-NAT-IN ASSIGN TO "SUMNATIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT SUM-NAT-RPT ASSIGN TO "SUMNATRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUM-NAT-CSV ASSIGN TO "SUMNATCSV.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AUDITSEL.
+           COPY EXCPSEL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SUM-NAT-IN.
+       01  SUM-NAT-IN-RECORD.
+           05 SNI-N                PIC 9(10).
+
+       FD  SUM-NAT-RPT.
+       01  SUM-NAT-RPT-RECORD      PIC X(80).
+
+       FD  SUM-NAT-CSV.
+       01  SUM-NAT-CSV-RECORD      PIC X(40).
+
+       COPY AUDITFD.
+
+       COPY EXCPFD.
+
        WORKING-STORAGE SECTION.
-       01 N PIC 9(10).
-       01 I PIC 9(10).
-       01 TOTAL PIC 9(18) VALUE 0 USAGE COMP.
-       01 D-N PIC Z(10).
-       01 D-TOTAL PIC Z(18).
+       COPY NUMVALWS.
+       01  WS-DA-STATUS            PIC X(02).
+       01  WS-EX-STATUS            PIC X(02).
+       01  N                       PIC 9(10).
+       01  I                       PIC 9(10).
+       01  TOTAL                   PIC 9(18) VALUE 0 USAGE COMP.
+       01  WS-CONTROL-TOTAL        PIC 9(18) VALUE 0 USAGE COMP.
+       01  WS-START                PIC 9(10) VALUE 1.
+       01  D-N                     PIC Z(10).
+       01  D-M                     PIC Z(10).
+       01  D-TOTAL                 PIC Z(18).
 
-       PROCEDURE DIVISION.
-           DISPLAY "Enter value for `n`: " WITH NO ADVANCING.
-           ACCEPT N.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+       01  WS-MODE                 PIC 9(1).
+           88 WS-MODE-FULL                    VALUE 1.
+           88 WS-MODE-RANGE                   VALUE 2.
+
+       01  DA-INPUT-BUILD.
+           05 DA-IB-M               PIC Z(10).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DA-IB-N               PIC Z(10).
+
+       01  WS-IN-STATUS            PIC X(02).
+           88 WS-IN-OK                       VALUE "00".
+           88 WS-IN-NOT-FOUND                VALUE "35".
+
+       01  WS-SWITCHES.
+           05 WS-BATCH-MODE-SW     PIC X(01) VALUE "N".
+               88 WS-BATCH-MODE               VALUE "Y".
+           05 WS-EOF-SW            PIC X(01) VALUE "N".
+               88 WS-EOF                      VALUE "Y".
+           05 WS-RECON-MISMATCH-SW PIC X(01) VALUE "N".
+               88 WS-RECON-MISMATCH           VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE          PIC S9(04).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+
+      *-------------------------------------------------------------
+      * 0000-MAINLINE
+      *-------------------------------------------------------------
+       0000-MAINLINE.
+           MOVE 0 TO LK-RETURN-CODE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           IF WS-BATCH-MODE
+               PERFORM 2000-BATCH-RUN
+                   THRU 2000-EXIT
+           ELSE
+               PERFORM 1500-GET-MODE
+                   THRU 1500-EXIT
+               EVALUATE TRUE
+                   WHEN WS-MODE-RANGE
+                       PERFORM 5500-RANGE-SUM-RUN
+                           THRU 5500-EXIT
+                   WHEN OTHER
+                       PERFORM 5000-INTERACTIVE-RUN
+                           THRU 5000-EXIT
+               END-EVALUATE
+           END-IF.
+           PERFORM 9999-TERMINATE
+               THRU 9999-EXIT.
+           GOBACK.
+
+      *-------------------------------------------------------------
+      * 1000-INITIALIZE  --  DECIDE BATCH VS INTERACTIVE MODE
+      *-------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE "N" TO WS-EOF-SW.
+           MOVE 1 TO WS-START.
+           OPEN INPUT SUM-NAT-IN.
+           IF WS-IN-OK
+               MOVE "Y" TO WS-BATCH-MODE-SW
+               OPEN OUTPUT SUM-NAT-RPT
+           ELSE
+               MOVE "N" TO WS-BATCH-MODE-SW
+           END-IF.
+           OPEN OUTPUT SUM-NAT-CSV.
+           MOVE "M,N,TOTAL" TO SUM-NAT-CSV-RECORD.
+           WRITE SUM-NAT-CSV-RECORD.
+           PERFORM 9400-OPEN-DAILY-AUDIT
+               THRU 9400-EXIT.
+           PERFORM 9450-OPEN-EXCEPTION-LOG
+               THRU 9450-EXIT.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 1500-GET-MODE  --  FULL SUM FROM 1, OR A RANGE FROM M TO N
+      *-------------------------------------------------------------
+       1500-GET-MODE.
+           DISPLAY "1. Sum from 1 to N".
+           DISPLAY "2. Sum from M to N (a range)".
+           DISPLAY "Select an option: " WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+           IF NOT WS-MODE-FULL AND NOT WS-MODE-RANGE
+               DISPLAY "Invalid option, enter 1 or 2"
+               GO TO 1500-GET-MODE
+           END-IF.
+           GO TO 1500-EXIT.
+       1500-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2000-BATCH-RUN  --  PROCESS EVERY N ON SUM-NAT-IN
+      *-------------------------------------------------------------
+       2000-BATCH-RUN.
+           PERFORM 2100-READ-NEXT
+               THRU 2100-EXIT.
+           PERFORM 2200-PROCESS-ONE
+               THRU 2200-EXIT
+               UNTIL WS-EOF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-NEXT.
+           READ SUM-NAT-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   MOVE SNI-N TO N
+           END-READ.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2200-PROCESS-ONE.
+           MOVE 0 TO TOTAL.
+           PERFORM 3000-COMPUTE-SUM
+               THRU 3000-EXIT.
+           MOVE N TO D-N.
+           MOVE TOTAL TO D-TOTAL.
+           MOVE SPACES TO SUM-NAT-RPT-RECORD.
+           STRING "The sum from 1 to " DELIMITED BY SIZE
+                   FUNCTION TRIM(D-N) DELIMITED BY SIZE
+                   " is " DELIMITED BY SIZE
+                   FUNCTION TRIM(D-TOTAL) DELIMITED BY SIZE
+               INTO SUM-NAT-RPT-RECORD.
+           WRITE SUM-NAT-RPT-RECORD.
+           MOVE WS-START TO D-M.
+           MOVE SPACES TO SUM-NAT-CSV-RECORD.
+           STRING FUNCTION TRIM(D-M) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(D-N) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(D-TOTAL) DELIMITED BY SIZE
+               INTO SUM-NAT-CSV-RECORD.
+           WRITE SUM-NAT-CSV-RECORD.
+           MOVE SPACES TO DAILY-AUDIT-RECORD.
+           MOVE "SUM-NAT" TO DA-PROGRAM-ID.
+           MOVE D-N TO DA-INPUT-VALUE.
+           MOVE D-TOTAL TO DA-OUTPUT-VALUE.
+           MOVE 0 TO DA-RETURN-CODE.
+           PERFORM 9500-WRITE-AUDIT-RECORD
+               THRU 9500-EXIT.
+           PERFORM 2100-READ-NEXT
+               THRU 2100-EXIT.
+           GO TO 2200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3000-COMPUTE-SUM  --  ACCUMULATE WS-START THRU N INTO TOTAL
+      *-------------------------------------------------------------
+       3000-COMPUTE-SUM.
+           PERFORM VARYING I FROM WS-START BY 1 UNTIL I > N
                ADD I TO TOTAL
+                   ON SIZE ERROR
+                       PERFORM 9000-OVERFLOW-ABEND
+                           THRU 9000-EXIT
+               END-ADD
            END-PERFORM.
+           PERFORM 3500-RECONCILE-TOTAL
+               THRU 3500-EXIT.
+           GO TO 3000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3500-RECONCILE-TOTAL  --  BALANCE TOTAL AGAINST THE
+      *                            CLOSED-FORM N*(N+1)/2 CONTROL TOTAL,
+      *                            LESS THE (WS-START-1)*WS-START/2
+      *                            SUM SKIPPED WHEN WS-START IS NOT 1
+      *-------------------------------------------------------------
+       3500-RECONCILE-TOTAL.
+           COMPUTE WS-CONTROL-TOTAL =
+               (N * (N + 1) / 2) - ((WS-START - 1) * WS-START / 2).
+           IF WS-CONTROL-TOTAL NOT = TOTAL
+               MOVE "Y" TO WS-RECON-MISMATCH-SW
+               MOVE N TO D-N
+               DISPLAY "SUM-NAT: control-total mismatch for n="
+                   FUNCTION TRIM(D-N) " - integrity exception logged."
+               MOVE SPACES TO DAILY-AUDIT-RECORD
+               MOVE "SUM-NAT" TO DA-PROGRAM-ID
+               MOVE D-N TO DA-INPUT-VALUE
+               MOVE "CTL TOTAL MISMATCH" TO DA-OUTPUT-VALUE
+               MOVE 8 TO DA-RETURN-CODE
+               PERFORM 9500-WRITE-AUDIT-RECORD
+                   THRU 9500-EXIT
+               MOVE SPACES TO EXCEPTION-LOG-RECORD
+               MOVE "SUM-NAT" TO EX-PROGRAM-ID
+               MOVE "INTEGRITY" TO EX-EXCEPTION-TYPE
+               STRING "CTL MISMATCH N=" DELIMITED BY SIZE
+                       FUNCTION TRIM(D-N) DELIMITED BY SIZE
+                   INTO EX-DETAIL
+               MOVE 8 TO EX-RETURN-CODE
+               PERFORM 9550-WRITE-EXCEPTION-RECORD
+                   THRU 9550-EXIT
+           ELSE
+               MOVE "N" TO WS-RECON-MISMATCH-SW
+           END-IF.
+           GO TO 3500-EXIT.
+       3500-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 9000-OVERFLOW-ABEND  --  TOTAL WOULD EXCEED PIC 9(18)
+      *-------------------------------------------------------------
+       9000-OVERFLOW-ABEND.
+           MOVE N TO D-N.
+           DISPLAY "SUM-NAT: TOTAL accumulator overflow summing 1 to "
+               FUNCTION TRIM(D-N) " - run terminated.".
+           MOVE SPACES TO DAILY-AUDIT-RECORD.
+           MOVE "SUM-NAT" TO DA-PROGRAM-ID.
+           MOVE D-N TO DA-INPUT-VALUE.
+           MOVE "OVERFLOW" TO DA-OUTPUT-VALUE.
+           MOVE 16 TO DA-RETURN-CODE.
+           PERFORM 9500-WRITE-AUDIT-RECORD
+               THRU 9500-EXIT.
+           MOVE SPACES TO EXCEPTION-LOG-RECORD.
+           MOVE "SUM-NAT" TO EX-PROGRAM-ID.
+           MOVE "ABEND" TO EX-EXCEPTION-TYPE.
+           STRING "TOTAL OVERFLOW N=" DELIMITED BY SIZE
+                   FUNCTION TRIM(D-N) DELIMITED BY SIZE
+               INTO EX-DETAIL.
+           MOVE 16 TO EX-RETURN-CODE.
+           PERFORM 9550-WRITE-EXCEPTION-RECORD
+               THRU 9550-EXIT.
+           MOVE 16 TO RETURN-CODE.
+           MOVE 16 TO LK-RETURN-CODE.
+           PERFORM 9999-TERMINATE
+               THRU 9999-EXIT.
+           GOBACK.
+       9000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 5000-INTERACTIVE-RUN  --  ORIGINAL SINGLE-VALUE PROMPT
+      *-------------------------------------------------------------
+       5000-INTERACTIVE-RUN.
+           MOVE 1 TO WS-START.
+           DISPLAY "Enter value for `n`: " WITH NO ADVANCING.
+           PERFORM 8000-GET-NUMERIC-ENTRY
+               THRU 8000-EXIT.
+           MOVE WS-NUM-ENTRY-VAL TO N.
+           MOVE 0 TO TOTAL.
+           PERFORM 3000-COMPUTE-SUM
+               THRU 3000-EXIT.
            MOVE N TO D-N.
            MOVE TOTAL TO D-TOTAL.
-           DISPLAY "The sum from 1 to " FUNCTION TRIM(D-N) " is " 
+           DISPLAY "The sum from 1 to " FUNCTION TRIM(D-N) " is "
                FUNCTION TRIM(D-TOTAL).
-           STOP RUN.
-           
\ No newline at end of file
+           MOVE WS-START TO D-M.
+           MOVE SPACES TO SUM-NAT-CSV-RECORD.
+           STRING FUNCTION TRIM(D-M) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(D-N) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(D-TOTAL) DELIMITED BY SIZE
+               INTO SUM-NAT-CSV-RECORD.
+           WRITE SUM-NAT-CSV-RECORD.
+           MOVE SPACES TO DAILY-AUDIT-RECORD.
+           MOVE "SUM-NAT" TO DA-PROGRAM-ID.
+           MOVE D-N TO DA-INPUT-VALUE.
+           MOVE D-TOTAL TO DA-OUTPUT-VALUE.
+           MOVE 0 TO DA-RETURN-CODE.
+           PERFORM 9500-WRITE-AUDIT-RECORD
+               THRU 9500-EXIT.
+           GO TO 5000-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 5500-RANGE-SUM-RUN  --  SUM A RANGE FROM M TO N
+      *-------------------------------------------------------------
+       5500-RANGE-SUM-RUN.
+           DISPLAY "Enter the M value (range start): "
+               WITH NO ADVANCING.
+           PERFORM 8000-GET-NUMERIC-ENTRY
+               THRU 8000-EXIT.
+           COMPUTE WS-START = WS-NUM-ENTRY-VAL
+               ON SIZE ERROR
+                   DISPLAY "Value too large, enter 10 digits or fewer"
+                   GO TO 5500-RANGE-SUM-RUN
+           END-COMPUTE.
+           IF WS-START < 1
+               DISPLAY "M must be at least 1, try again"
+               GO TO 5500-RANGE-SUM-RUN
+           END-IF.
+           DISPLAY "Enter the N value (range end): " WITH NO ADVANCING.
+           PERFORM 8000-GET-NUMERIC-ENTRY
+               THRU 8000-EXIT.
+           MOVE WS-NUM-ENTRY-VAL TO N.
+           IF N < WS-START
+               DISPLAY "N must not be less than M, try again"
+               GO TO 5500-RANGE-SUM-RUN
+           END-IF.
+           MOVE 0 TO TOTAL.
+           PERFORM 3000-COMPUTE-SUM
+               THRU 3000-EXIT.
+           MOVE WS-START TO D-M.
+           MOVE N TO D-N.
+           MOVE TOTAL TO D-TOTAL.
+           DISPLAY "The sum from " FUNCTION TRIM(D-M) " to "
+               FUNCTION TRIM(D-N) " is " FUNCTION TRIM(D-TOTAL).
+           MOVE SPACES TO SUM-NAT-CSV-RECORD.
+           STRING FUNCTION TRIM(D-M) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(D-N) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(D-TOTAL) DELIMITED BY SIZE
+               INTO SUM-NAT-CSV-RECORD.
+           WRITE SUM-NAT-CSV-RECORD.
+           MOVE WS-START TO DA-IB-M.
+           MOVE N TO DA-IB-N.
+           MOVE SPACES TO DAILY-AUDIT-RECORD.
+           MOVE "SUM-NAT" TO DA-PROGRAM-ID.
+           MOVE DA-INPUT-BUILD TO DA-INPUT-VALUE.
+           MOVE D-TOTAL TO DA-OUTPUT-VALUE.
+           MOVE 0 TO DA-RETURN-CODE.
+           PERFORM 9500-WRITE-AUDIT-RECORD
+               THRU 9500-EXIT.
+           GO TO 5500-EXIT.
+       5500-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 9999-TERMINATE  --  CLOSE WHATEVER FILES WERE OPENED
+      *-------------------------------------------------------------
+       9999-TERMINATE.
+           IF WS-BATCH-MODE
+               CLOSE SUM-NAT-IN
+               CLOSE SUM-NAT-RPT
+           END-IF.
+           CLOSE SUM-NAT-CSV.
+           CLOSE DAILY-AUDIT.
+           CLOSE EXCEPTION-LOG.
+           GO TO 9999-EXIT.
+       9999-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 9400-OPEN-DAILY-AUDIT / 9500-WRITE-AUDIT-RECORD  --  COPIED
+      *-------------------------------------------------------------
+       COPY AUDITOPN.
+
+       COPY AUDITPR.
+
+       COPY EXCPOPN.
+
+       COPY EXCPPR.
+
+      *-------------------------------------------------------------
+      * 8000-GET-NUMERIC-ENTRY  --  COPIED
+      *-------------------------------------------------------------
+       COPY NUMVALPR.
