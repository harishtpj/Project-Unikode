@@ -1,37 +1,452 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULT-TABLE.
        AUTHOR. HARISH-KUMAR.
-       DATE-WRITTEN 2025/04/08.
+       INSTALLATION. UNIKODE-DATA-CENTER.
+       DATE-WRITTEN. 2025/04/08.
+       DATE-COMPILED.
+      *-------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *-------------------------------------------------------------
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- -----------------------------------------
+      * 2026/08/09  HK  REJECT T = ZERO, RE-PROMPT INSTEAD OF
+      *                 SILENTLY PRINTING AN EMPTY TABLE.
+      * 2026/08/09  HK  ADDED MULT-TABLE-RPT PRINT FILE - SAME
+      *                 TABLE AS THE CONSOLE, WITH A PAGE HEADER
+      *                 (TITLE, RUN DATE, PAGE NO.) AND A NEW PAGE
+      *                 EVERY 60 DETAIL LINES.
+      * 2026/08/09  HK  WHEN MULT-TABLE-PARM IS PRESENT, RUN EACH
+      *                 N/T PAIR ON IT UNATTENDED.  FALL BACK TO
+      *                 THE INTERACTIVE PROMPTS WHEN IT IS ABSENT.
+      * 2026/08/09  HK  LOG EACH TABLE PRINTED TO THE SHARED
+      *                 DAILY-AUDIT TRAIL USED BY ALL FIVE UTILITIES.
+      * 2026/08/09  HK  ADDED LK-RETURN-CODE SO UNIKODE-MENU CAN CALL
+      *                 THIS PROGRAM AS A SUBPROGRAM.
+      * 2026/08/09  HK  VALIDATE THE `n` AND `t` ENTRIES WITH THE
+      *                 SHARED NUMERIC-ENTRY ROUTINE INSTEAD OF A
+      *                 BARE ACCEPT.
+      * 2026/08/09  HK  ADDED A CSV EXPORT OF N/I/RESULT ALONGSIDE THE
+      *                 EXISTING CONSOLE/REPORT OUTPUT FOR DOWNSTREAM
+      *                 REPORTING TOOLS.
+      * 2026/08/09  HK  LOG T=0 REJECTIONS TO THE SHARED EXCEPTION-LOG
+      *                 USED BY ALL FIVE UTILITIES.
+      * 2026/08/09  HK  ADDED AN INTERACTIVE MULTI-N MODE - A LIST OF N
+      *                 VALUES AGAINST ONE SHARED T, ALL SPOOLED TO THE
+      *                 SAME MULT-TABLE-RPT/CSV, FOR BUILDING A
+      *                 REFERENCE BOOKLET IN ONE SESSION WITHOUT
+      *                 BUILDING A MULT-TABLE-PARM FILE FIRST.
+      *-------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-TABLE-PARM ASSIGN TO "MULTPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT MULT-TABLE-RPT ASSIGN TO "MULTRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT MULT-TABLE-CSV ASSIGN TO "MULTCSV.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           COPY AUDITSEL.
+           COPY EXCPSEL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-TABLE-PARM.
+       01  MULT-TABLE-PARM-RECORD.
+           05 MTP-N                PIC 9(5).
+           05 MTP-T                PIC 9(5).
+
+       FD  MULT-TABLE-RPT.
+       01  MULT-TABLE-RPT-RECORD   PIC X(80).
+
+       FD  MULT-TABLE-CSV.
+       01  MULT-TABLE-CSV-RECORD   PIC X(40).
+
+       COPY AUDITFD.
+
+       COPY EXCPFD.
+
        WORKING-STORAGE SECTION.
-       01 N PIC 9(5).
-       01 T PIC 9(5).
-       01 I PIC 9(5).
-       01 TMP PIC 9(10) VALUE 0 USAGE COMP.
-
-       01 D-N PIC Z(5).
-       01 D-I PIC Z(5).
-       01 D-RES PIC Z(10).
-       
-       PROCEDURE DIVISION.
-           DISPLAY "Enter the no. to generate tables: " 
+       COPY NUMVALWS.
+       01  WS-DA-STATUS            PIC X(02).
+       01  WS-EX-STATUS            PIC X(02).
+       01  WS-RPT-STATUS           PIC X(02).
+       01  WS-CSV-STATUS           PIC X(02).
+       01  DA-INPUT-BUILD.
+           05 DA-IB-N              PIC Z(5).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 DA-IB-T              PIC Z(5).
+       01  N                       PIC 9(5).
+       01  T                       PIC 9(5).
+       01  I                       PIC 9(5).
+       01  TMP                     PIC 9(10) VALUE 0 USAGE COMP.
+
+       01  D-N                     PIC Z(5).
+       01  D-I                     PIC Z(5).
+       01  D-RES                   PIC Z(10).
+
+       01  WS-RUN-DATE             PIC 9(08).
+       01  D-RUN-DATE.
+           05 D-RUN-YEAR           PIC 9(04).
+           05 FILLER               PIC X(01) VALUE "-".
+           05 D-RUN-MONTH          PIC 9(02).
+           05 FILLER               PIC X(01) VALUE "-".
+           05 D-RUN-DAY            PIC 9(02).
+
+       01  WS-PAGE-NO              PIC 9(03) VALUE 1.
+       01  D-PAGE-NO               PIC Z(02)9.
+       01  WS-LINE-COUNT           PIC 9(03) VALUE 0.
+       01  WS-MAX-LINES-PER-PAGE   PIC 9(03) VALUE 60.
+
+       01  WS-PARM-STATUS          PIC X(02).
+           88 WS-PARM-OK                      VALUE "00".
+           88 WS-PARM-NOT-FOUND               VALUE "35".
+
+       01  WS-SWITCHES.
+           05 WS-BATCH-MODE-SW     PIC X(01) VALUE "N".
+               88 WS-BATCH-MODE               VALUE "Y".
+           05 WS-EOF-SW            PIC X(01) VALUE "N".
+               88 WS-EOF                      VALUE "Y".
+
+       01  WS-MODE                 PIC 9(1).
+           88 WS-MODE-SINGLE                  VALUE 1.
+           88 WS-MODE-MULTI                   VALUE 2.
+
+       01  WS-MULTI-COUNT          PIC 9(3).
+       01  WS-MULTI-IDX            PIC 9(3).
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE          PIC S9(04).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+
+      *-------------------------------------------------------------
+      * 0000-MAINLINE
+      *-------------------------------------------------------------
+       0000-MAINLINE.
+           MOVE 0 TO LK-RETURN-CODE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           IF WS-BATCH-MODE
+               PERFORM 2200-BATCH-RUN
+                   THRU 2200-EXIT
+           ELSE
+               PERFORM 1500-GET-MODE
+                   THRU 1500-EXIT
+               EVALUATE TRUE
+                   WHEN WS-MODE-MULTI
+                       PERFORM 2050-MULTI-RUN
+                           THRU 2050-EXIT
+                   WHEN OTHER
+                       PERFORM 2000-GET-N
+                           THRU 2000-EXIT
+                       PERFORM 2100-GET-T
+                           THRU 2100-EXIT
+                       PERFORM 3000-PRINT-TABLE
+                           THRU 3000-EXIT
+               END-EVALUATE
+           END-IF.
+           PERFORM 9999-TERMINATE
+               THRU 9999-EXIT.
+           GOBACK.
+
+      *-------------------------------------------------------------
+      * 1000-INITIALIZE  --  OPEN THE REPORT, CHECK FOR THE PARM
+      *                       FILE, AND GET THE RUN DATE
+      *-------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE "N" TO WS-EOF-SW.
+           MOVE 1 TO WS-PAGE-NO.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE(1:4) TO D-RUN-YEAR.
+           MOVE WS-RUN-DATE(5:2) TO D-RUN-MONTH.
+           MOVE WS-RUN-DATE(7:2) TO D-RUN-DAY.
+           OPEN OUTPUT MULT-TABLE-RPT.
+           OPEN INPUT MULT-TABLE-PARM.
+           IF WS-PARM-OK
+               MOVE "Y" TO WS-BATCH-MODE-SW
+           ELSE
+               MOVE "N" TO WS-BATCH-MODE-SW
+           END-IF.
+           OPEN OUTPUT MULT-TABLE-CSV.
+           MOVE "N,I,RESULT" TO MULT-TABLE-CSV-RECORD.
+           WRITE MULT-TABLE-CSV-RECORD.
+           PERFORM 9400-OPEN-DAILY-AUDIT
+               THRU 9400-EXIT.
+           PERFORM 9450-OPEN-EXCEPTION-LOG
+               THRU 9450-EXIT.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 1500-GET-MODE  --  SINGLE TABLE OR A LIST OF TABLES
+      *-------------------------------------------------------------
+       1500-GET-MODE.
+           DISPLAY "1. Single table (one N, one T)".
+           DISPLAY "2. Multiple tables (a list of N values, one T)".
+           DISPLAY "Select an option: " WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+           IF NOT WS-MODE-SINGLE AND NOT WS-MODE-MULTI
+               DISPLAY "Invalid option, please enter 1 or 2"
+               MOVE SPACES TO EXCEPTION-LOG-RECORD
+               MOVE "MULT-TABLE" TO EX-PROGRAM-ID
+               MOVE "VALIDATION" TO EX-EXCEPTION-TYPE
+               MOVE "INVALID MODE OPTION" TO EX-DETAIL
+               MOVE 4 TO EX-RETURN-CODE
+               PERFORM 9550-WRITE-EXCEPTION-RECORD
+                   THRU 9550-EXIT
+               GO TO 1500-GET-MODE
+           END-IF.
+           GO TO 1500-EXIT.
+       1500-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2000-GET-N  --  PROMPT FOR THE NUMBER TO TABULATE
+      *-------------------------------------------------------------
+       2000-GET-N.
+           DISPLAY "Enter the no. to generate tables: "
                 WITH NO ADVANCING.
-           ACCEPT N.
+           PERFORM 8000-GET-NUMERIC-ENTRY
+               THRU 8000-EXIT.
+           COMPUTE N = WS-NUM-ENTRY-VAL
+               ON SIZE ERROR
+                   DISPLAY "Value too large, enter 5 digits or fewer"
+                   GO TO 2000-GET-N
+           END-COMPUTE.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2100-GET-T  --  PROMPT FOR HOW FAR TO TABULATE
+      *-------------------------------------------------------------
+       2100-GET-T.
            DISPLAY "Enter the no. till which to generate: "
                 WITH NO ADVANCING.
-           ACCEPT T.
+           PERFORM 8000-GET-NUMERIC-ENTRY
+               THRU 8000-EXIT.
+           COMPUTE T = WS-NUM-ENTRY-VAL
+               ON SIZE ERROR
+                   DISPLAY "Value too large, enter 5 digits or fewer"
+                   GO TO 2100-GET-T
+           END-COMPUTE.
+           IF T = 0
+               DISPLAY "Invalid range, must be 1 or greater"
+               MOVE SPACES TO EXCEPTION-LOG-RECORD
+               MOVE "MULT-TABLE" TO EX-PROGRAM-ID
+               MOVE "VALIDATION" TO EX-EXCEPTION-TYPE
+               MOVE "T=0 REJECTED" TO EX-DETAIL
+               MOVE 4 TO EX-RETURN-CODE
+               PERFORM 9550-WRITE-EXCEPTION-RECORD
+                   THRU 9550-EXIT
+               GO TO 2100-GET-T
+           END-IF.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2050-MULTI-RUN  --  ONE SHARED T AGAINST A LIST OF N VALUES,
+      *                      ALL SPOOLED TO THE SAME REPORT/CSV
+      *-------------------------------------------------------------
+       2050-MULTI-RUN.
+           PERFORM 2100-GET-T
+               THRU 2100-EXIT.
+           DISPLAY "Enter how many tables to generate: "
+                WITH NO ADVANCING.
+           PERFORM 8000-GET-NUMERIC-ENTRY
+               THRU 8000-EXIT.
+           COMPUTE WS-MULTI-COUNT = WS-NUM-ENTRY-VAL
+               ON SIZE ERROR
+                   DISPLAY "Value too large, enter 3 digits or fewer"
+                   GO TO 2050-MULTI-RUN
+           END-COMPUTE.
+           IF WS-MULTI-COUNT = 0
+               DISPLAY "Invalid entry, must be 1 or greater"
+               GO TO 2050-MULTI-RUN
+           END-IF.
+           PERFORM 2060-GET-N-AND-PRINT
+               THRU 2060-EXIT
+               VARYING WS-MULTI-IDX FROM 1 BY 1
+                   UNTIL WS-MULTI-IDX > WS-MULTI-COUNT.
+           GO TO 2050-EXIT.
+       2050-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2060-GET-N-AND-PRINT  --  ONE N OF THE LIST, PRINTED AT ONCE
+      *-------------------------------------------------------------
+       2060-GET-N-AND-PRINT.
+           PERFORM 2000-GET-N
+               THRU 2000-EXIT.
+           PERFORM 3000-PRINT-TABLE
+               THRU 3000-EXIT.
+           GO TO 2060-EXIT.
+       2060-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2200-BATCH-RUN  --  PROCESS EVERY N/T PAIR ON THE PARM FILE
+      *-------------------------------------------------------------
+       2200-BATCH-RUN.
+           PERFORM 2210-READ-NEXT-PARM
+               THRU 2210-EXIT.
+           PERFORM 2220-PROCESS-ONE-PARM
+               THRU 2220-EXIT
+               UNTIL WS-EOF.
+           GO TO 2200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2210-READ-NEXT-PARM.
+           READ MULT-TABLE-PARM
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   MOVE MTP-N TO N
+                   MOVE MTP-T TO T
+           END-READ.
+           GO TO 2210-EXIT.
+       2210-EXIT.
+           EXIT.
 
+       2220-PROCESS-ONE-PARM.
+           IF T = 0
+               DISPLAY "Invalid range, must be 1 or greater - "
+                   "skipping this parm entry"
+               MOVE SPACES TO EXCEPTION-LOG-RECORD
+               MOVE "MULT-TABLE" TO EX-PROGRAM-ID
+               MOVE "VALIDATION" TO EX-EXCEPTION-TYPE
+               MOVE "T=0 PARM SKIPPED" TO EX-DETAIL
+               MOVE 4 TO EX-RETURN-CODE
+               PERFORM 9550-WRITE-EXCEPTION-RECORD
+                   THRU 9550-EXIT
+           ELSE
+               PERFORM 3000-PRINT-TABLE
+                   THRU 3000-EXIT
+           END-IF.
+           PERFORM 2210-READ-NEXT-PARM
+               THRU 2210-EXIT.
+           GO TO 2220-EXIT.
+       2220-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3000-PRINT-TABLE  --  DISPLAY AND PRINT N x 1 THRU N x T
+      *-------------------------------------------------------------
+       3000-PRINT-TABLE.
            MOVE N TO D-N.
            DISPLAY FUNCTION TRIM(D-N) " Tables".
            DISPLAY " ".
+           PERFORM 3100-WRITE-PAGE-HEADER
+               THRU 3100-EXIT.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > T
                MULTIPLY N BY I GIVING TMP
                MOVE I TO D-I
                MOVE TMP TO D-RES
                DISPLAY FUNCTION TRIM(D-N) " x " FUNCTION TRIM(D-I)
                    " = " FUNCTION TRIM(D-RES)
+               PERFORM 3200-WRITE-DETAIL-LINE
+                   THRU 3200-EXIT
            END-PERFORM.
+           MOVE N TO DA-IB-N.
+           MOVE T TO DA-IB-T.
+           MOVE SPACES TO DAILY-AUDIT-RECORD.
+           MOVE "MULT-TABLE" TO DA-PROGRAM-ID.
+           MOVE DA-INPUT-BUILD TO DA-INPUT-VALUE.
+           MOVE D-RES TO DA-OUTPUT-VALUE.
+           MOVE 0 TO DA-RETURN-CODE.
+           PERFORM 9500-WRITE-AUDIT-RECORD
+               THRU 9500-EXIT.
+           GO TO 3000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3100-WRITE-PAGE-HEADER  --  TITLE / RUN DATE / PAGE NO.
+      *-------------------------------------------------------------
+       3100-WRITE-PAGE-HEADER.
+           MOVE WS-PAGE-NO TO D-PAGE-NO.
+           MOVE SPACES TO MULT-TABLE-RPT-RECORD.
+           STRING "MULTIPLICATION TABLE REPORT" DELIMITED BY SIZE
+                   "     RUN DATE: " DELIMITED BY SIZE
+                   D-RUN-DATE DELIMITED BY SIZE
+                   "     PAGE: " DELIMITED BY SIZE
+                   FUNCTION TRIM(D-PAGE-NO) DELIMITED BY SIZE
+               INTO MULT-TABLE-RPT-RECORD.
+           WRITE MULT-TABLE-RPT-RECORD.
+           MOVE SPACES TO MULT-TABLE-RPT-RECORD.
+           STRING FUNCTION TRIM(D-N) " Tables" DELIMITED BY SIZE
+               INTO MULT-TABLE-RPT-RECORD.
+           WRITE MULT-TABLE-RPT-RECORD.
+           MOVE SPACES TO MULT-TABLE-RPT-RECORD.
+           WRITE MULT-TABLE-RPT-RECORD.
+           MOVE 0 TO WS-LINE-COUNT.
+           GO TO 3100-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3200-WRITE-DETAIL-LINE  --  ONE N x I = RESULT LINE
+      *-------------------------------------------------------------
+       3200-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NO
+               PERFORM 3100-WRITE-PAGE-HEADER
+                   THRU 3100-EXIT
+           END-IF.
+           MOVE SPACES TO MULT-TABLE-RPT-RECORD.
+           STRING FUNCTION TRIM(D-N) " x " DELIMITED BY SIZE
+                   FUNCTION TRIM(D-I) DELIMITED BY SIZE
+                   " = " DELIMITED BY SIZE
+                   FUNCTION TRIM(D-RES) DELIMITED BY SIZE
+               INTO MULT-TABLE-RPT-RECORD.
+           WRITE MULT-TABLE-RPT-RECORD.
+           MOVE SPACES TO MULT-TABLE-CSV-RECORD.
+           STRING FUNCTION TRIM(D-N) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(D-I) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(D-RES) DELIMITED BY SIZE
+               INTO MULT-TABLE-CSV-RECORD.
+           WRITE MULT-TABLE-CSV-RECORD.
+           ADD 1 TO WS-LINE-COUNT.
+           GO TO 3200-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 9999-TERMINATE  --  CLOSE THE REPORT
+      *-------------------------------------------------------------
+       9999-TERMINATE.
+           CLOSE MULT-TABLE-RPT.
+           CLOSE MULT-TABLE-CSV.
+           IF WS-BATCH-MODE
+               CLOSE MULT-TABLE-PARM
+           END-IF.
+           CLOSE DAILY-AUDIT.
+           CLOSE EXCEPTION-LOG.
+           GO TO 9999-EXIT.
+       9999-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 9400-OPEN-DAILY-AUDIT / 9500-WRITE-AUDIT-RECORD  --  COPIED
+      *-------------------------------------------------------------
+       COPY AUDITOPN.
+
+       COPY AUDITPR.
+
+       COPY EXCPOPN.
+
+       COPY EXCPPR.
 
-           STOP RUN.
-       
\ No newline at end of file
+      *-------------------------------------------------------------
+      * 8000-GET-NUMERIC-ENTRY  --  COPIED
+      *-------------------------------------------------------------
+       COPY NUMVALPR.
