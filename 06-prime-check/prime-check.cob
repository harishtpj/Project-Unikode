@@ -1,48 +1,489 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRIME-CHECK.
        AUTHOR. HARISH-KUMAR.
+       INSTALLATION. UNIKODE-DATA-CENTER.
        DATE-WRITTEN. 2025/04/08.
+       DATE-COMPILED.
+      *-------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *-------------------------------------------------------------
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- -----------------------------------------
+      * 2026/08/09  HK  ADDED A RANGE-SCAN MODE - GIVEN A FROM AND
+      *                 TO VALUE, SCAN THE WHOLE RANGE AND WRITE
+      *                 EVERY PRIME FOUND TO PRIME-CHECK-RPT.
+      * 2026/08/09  HK  KEEP THE DIVISOR THAT PROVED A NUMBER
+      *                 COMPOSITE AND REPORT IT AS THE SMALLEST
+      *                 FACTOR ON A SINGLE-NUMBER CHECK.
+      * 2026/08/09  HK  LOG EACH CHECK/SCAN TO THE SHARED DAILY-AUDIT
+      *                 TRAIL USED BY ALL FIVE UTILITIES.
+      * 2026/08/09  HK  ADDED LK-RETURN-CODE SO UNIKODE-MENU CAN CALL
+      *                 THIS PROGRAM AS A SUBPROGRAM.
+      * 2026/08/09  HK  VALIDATE WS-NUM, WS-FROM AND WS-TO WITH THE
+      *                 SHARED NUMERIC-ENTRY ROUTINE INSTEAD OF A
+      *                 BARE ACCEPT.
+      * 2026/08/09  HK  CHECKPOINT THE RANGE SCAN TO PRIME-CHECK-RST
+      *                 EVERY 500 NUMBERS SO A RESUBMITTED JOB PICKS
+      *                 UP WHERE THE LAST RUN LEFT OFF INSTEAD OF
+      *                 RE-SCANNING THE WHOLE RANGE FROM FROM AGAIN.
+      * 2026/08/09  HK  ADDED OPTION 3, A FULL PRIME-FACTORIZATION
+      *                 MODE THAT ACCUMULATES AND PRINTS EVERY PRIME
+      *                 FACTOR OF THE ENTERED NUMBER, NOT JUST A
+      *                 PRIME/NOT-PRIME FLAG.
+      * 2026/08/09  HK  LOG INVALID-MODE AND TO-LESS-THAN-FROM
+      *                 REJECTIONS TO THE SHARED EXCEPTION-LOG USED
+      *                 BY ALL FIVE UTILITIES.
+      *-------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-CHECK-RPT ASSIGN TO "PRIMERPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRIME-CHECK-RST ASSIGN TO "PRIMERST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RST-STATUS.
+           COPY AUDITSEL.
+           COPY EXCPSEL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRIME-CHECK-RPT.
+       01  PRIME-CHECK-RPT-RECORD  PIC X(80).
+
+       FD  PRIME-CHECK-RST.
+       01  PRIME-CHECK-RST-RECORD.
+           05 RS-FROM              PIC 9(5).
+           05 RS-TO                PIC 9(5).
+           05 RS-NUM               PIC 9(5).
+           05 RS-PRIME-COUNT       PIC 9(5).
+
+       COPY AUDITFD.
+
+       COPY EXCPFD.
+
        WORKING-STORAGE SECTION.
-       01 WS-NUM PIC 9(5).
-       01 D-NUM PIC Z(5).
+       COPY NUMVALWS.
+       01  WS-DA-STATUS            PIC X(02).
+       01  WS-EX-STATUS            PIC X(02).
+       01  WS-PRIME-COUNT          PIC 9(05) VALUE 0.
+       01  WS-CHECKPOINT-COUNT     PIC 9(05) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 500.
+
+       01  WS-RST-STATUS           PIC X(02).
+           88 WS-RST-OK                       VALUE "00".
+           88 WS-RST-NOT-FOUND                VALUE "35".
+
+       01  WS-SWITCHES-RESTART.
+           05 WS-RESTART-FOUND-SW  PIC X(01) VALUE "N".
+               88 WS-RESTART-FOUND            VALUE "Y".
+       01  DA-INPUT-BUILD.
+           05 DA-IB-FROM           PIC Z(5).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 DA-IB-TO             PIC Z(5).
+       01  DA-OUTPUT-BUILD.
+           05 DA-OB-COUNT          PIC Z(5).
+           05 FILLER               PIC X(14) VALUE " PRIMES FOUND".
+       01  WS-MODE                 PIC 9(1).
+           88 WS-MODE-SINGLE                  VALUE 1.
+           88 WS-MODE-RANGE                   VALUE 2.
+           88 WS-MODE-FACTOR                  VALUE 3.
 
-       01 IS-P-RES PIC 9.
-       01 IS-P-I PIC 999.
+       01  WS-FACT-N                PIC 9(05).
+       01  WS-FACT-DIVISOR          PIC 9(05).
+       01  WS-FACT-COUNT            PIC 9(02) VALUE 0.
+       01  WS-FACT-IDX              PIC 9(02).
+       01  WS-FACT-TABLE.
+           05 WS-FACT-ENTRY         PIC 9(05) OCCURS 20 TIMES.
+       01  D-FACT-ENTRY             PIC Z(4)9.
 
-       PROCEDURE DIVISION.
+       01  WS-NUM                  PIC 9(5).
+       01  D-NUM                   PIC Z(5).
+
+       01  IS-P-RES                PIC 9.
+           88 IS-P-PRIME                      VALUE 1.
+       01  IS-P-I                  PIC 999.
+       01  IS-P-FACTOR             PIC 999.
+       01  D-FACTOR                PIC ZZ9.
+
+       01  WS-FROM                 PIC 9(5).
+       01  WS-TO                   PIC 9(5).
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE          PIC S9(04).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+
+      *-------------------------------------------------------------
+      * 0000-MAINLINE
+      *-------------------------------------------------------------
+       0000-MAINLINE.
+           MOVE 0 TO LK-RETURN-CODE.
            DISPLAY "Prime number checker".
            DISPLAY " ".
-           DISPLAY "Enter the number to check for prime: "
-               WITH NO ADVANCING.
-           ACCEPT WS-NUM.
-           MOVE WS-NUM TO D-NUM.
+           PERFORM 9400-OPEN-DAILY-AUDIT
+               THRU 9400-EXIT.
+           PERFORM 9450-OPEN-EXCEPTION-LOG
+               THRU 9450-EXIT.
+           PERFORM 1000-GET-MODE
+               THRU 1000-EXIT.
+           EVALUATE TRUE
+               WHEN WS-MODE-RANGE
+                   PERFORM 2000-RANGE-SCAN
+                       THRU 2000-EXIT
+               WHEN WS-MODE-FACTOR
+                   PERFORM 6000-FACTORIZE
+                       THRU 6000-EXIT
+               WHEN OTHER
+                   PERFORM 5000-SINGLE-CHECK
+                       THRU 5000-EXIT
+           END-EVALUATE.
+           CLOSE DAILY-AUDIT.
+           CLOSE EXCEPTION-LOG.
+           GOBACK.
 
-           IF WS-NUM = 2
-              MOVE 1 TO IS-P-RES
-              GO TO FINAL-OUTPUT
+      *-------------------------------------------------------------
+      * 1000-GET-MODE  --  SINGLE NUMBER OR RANGE SCAN
+      *-------------------------------------------------------------
+       1000-GET-MODE.
+           DISPLAY "1. Check a single number".
+           DISPLAY "2. Scan a range for primes".
+           DISPLAY "3. Show the full prime factorization".
+           DISPLAY "Select an option: " WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+           IF NOT WS-MODE-SINGLE AND NOT WS-MODE-RANGE
+                   AND NOT WS-MODE-FACTOR
+               DISPLAY "Invalid option, enter 1, 2 or 3"
+               MOVE SPACES TO EXCEPTION-LOG-RECORD
+               MOVE "PRIME-CHECK" TO EX-PROGRAM-ID
+               MOVE "VALIDATION" TO EX-EXCEPTION-TYPE
+               MOVE "INVALID MODE OPTION" TO EX-DETAIL
+               MOVE 4 TO EX-RETURN-CODE
+               PERFORM 9550-WRITE-EXCEPTION-RECORD
+                   THRU 9550-EXIT
+               GO TO 1000-GET-MODE
+           END-IF.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2000-RANGE-SCAN  --  SCAN WS-FROM THRU WS-TO FOR PRIMES
+      *-------------------------------------------------------------
+       2000-RANGE-SCAN.
+           PERFORM 2005-CHECK-RESTART
+               THRU 2005-EXIT.
+           IF WS-RESTART-FOUND
+               MOVE RS-FROM TO WS-FROM
+               MOVE RS-TO TO WS-TO
+               MOVE RS-NUM TO WS-NUM
+               MOVE RS-PRIME-COUNT TO WS-PRIME-COUNT
+               MOVE WS-FROM TO DA-IB-FROM
+               MOVE WS-TO TO DA-IB-TO
+               MOVE WS-NUM TO D-NUM
+               DISPLAY "Resuming previous scan of "
+                   FUNCTION TRIM(DA-IB-FROM) " thru "
+                   FUNCTION TRIM(DA-IB-TO) " at "
+                   FUNCTION TRIM(D-NUM) "."
+               PERFORM 2020-OPEN-RPT-FOR-RESUME
+                   THRU 2020-EXIT
+           ELSE
+               PERFORM 2010-GET-RANGE
+                   THRU 2010-EXIT
+               MOVE WS-FROM TO WS-NUM
+               MOVE 0 TO WS-PRIME-COUNT
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+               OPEN OUTPUT PRIME-CHECK-RPT
+           END-IF.
+           PERFORM 2100-SCAN-ONE
+               THRU 2100-EXIT
+               UNTIL WS-NUM > WS-TO.
+           CLOSE PRIME-CHECK-RPT.
+           PERFORM 2060-CLEAR-CHECKPOINT
+               THRU 2060-EXIT.
+           MOVE WS-FROM TO DA-IB-FROM.
+           MOVE WS-TO TO DA-IB-TO.
+           MOVE WS-PRIME-COUNT TO DA-OB-COUNT.
+           MOVE SPACES TO DAILY-AUDIT-RECORD.
+           MOVE "PRIME-CHECK" TO DA-PROGRAM-ID.
+           MOVE DA-INPUT-BUILD TO DA-INPUT-VALUE.
+           MOVE DA-OUTPUT-BUILD TO DA-OUTPUT-VALUE.
+           MOVE 0 TO DA-RETURN-CODE.
+           PERFORM 9500-WRITE-AUDIT-RECORD
+               THRU 9500-EXIT.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2010-GET-RANGE.
+           DISPLAY "Enter the FROM value: " WITH NO ADVANCING.
+           PERFORM 8000-GET-NUMERIC-ENTRY
+               THRU 8000-EXIT.
+           COMPUTE WS-FROM = WS-NUM-ENTRY-VAL
+               ON SIZE ERROR
+                   DISPLAY "Value too large, enter 5 digits or fewer"
+                   GO TO 2010-GET-RANGE
+           END-COMPUTE.
+           DISPLAY "Enter the TO value: " WITH NO ADVANCING.
+           PERFORM 8000-GET-NUMERIC-ENTRY
+               THRU 8000-EXIT.
+           COMPUTE WS-TO = WS-NUM-ENTRY-VAL
+               ON SIZE ERROR
+                   DISPLAY "Value too large, enter 5 digits or fewer"
+                   GO TO 2010-GET-RANGE
+           END-COMPUTE.
+           IF WS-TO < WS-FROM
+               DISPLAY "TO must not be less than FROM, try again"
+               MOVE SPACES TO EXCEPTION-LOG-RECORD
+               MOVE "PRIME-CHECK" TO EX-PROGRAM-ID
+               MOVE "VALIDATION" TO EX-EXCEPTION-TYPE
+               MOVE "TO < FROM REJECTED" TO EX-DETAIL
+               MOVE 4 TO EX-RETURN-CODE
+               PERFORM 9550-WRITE-EXCEPTION-RECORD
+                   THRU 9550-EXIT
+               GO TO 2010-GET-RANGE
+           END-IF.
+           GO TO 2010-EXIT.
+       2010-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2005-CHECK-RESTART  --  LOOK FOR AN IN-PROGRESS CHECKPOINT
+      *-------------------------------------------------------------
+       2005-CHECK-RESTART.
+           MOVE "N" TO WS-RESTART-FOUND-SW.
+           OPEN INPUT PRIME-CHECK-RST.
+           IF WS-RST-OK
+               READ PRIME-CHECK-RST
+                   AT END
+                       MOVE "N" TO WS-RESTART-FOUND-SW
+                   NOT AT END
+                       MOVE "Y" TO WS-RESTART-FOUND-SW
+               END-READ
+               CLOSE PRIME-CHECK-RST
+           END-IF.
+           GO TO 2005-EXIT.
+       2005-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2020-OPEN-RPT-FOR-RESUME  --  APPEND TO THE EXISTING REPORT
+      *-------------------------------------------------------------
+       2020-OPEN-RPT-FOR-RESUME.
+           OPEN EXTEND PRIME-CHECK-RPT.
+           GO TO 2020-EXIT.
+       2020-EXIT.
+           EXIT.
+
+       2100-SCAN-ONE.
+           PERFORM 3000-CHECK-PRIME
+               THRU 3000-EXIT.
+           IF IS-P-PRIME
+               MOVE WS-NUM TO D-NUM
+               MOVE SPACES TO PRIME-CHECK-RPT-RECORD
+               STRING FUNCTION TRIM(D-NUM) " is Prime"
+                       DELIMITED BY SIZE
+                   INTO PRIME-CHECK-RPT-RECORD
+               WRITE PRIME-CHECK-RPT-RECORD
+               ADD 1 TO WS-PRIME-COUNT
+           END-IF.
+           ADD 1 TO WS-NUM.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2050-WRITE-CHECKPOINT
+                   THRU 2050-EXIT
+               MOVE 0 TO WS-CHECKPOINT-COUNT
            END-IF.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
 
-           PERFORM VARYING IS-P-I FROM 2 BY 1 
+      *-------------------------------------------------------------
+      * 2050-WRITE-CHECKPOINT  --  SNAPSHOT THE CURRENT POSITION
+      *-------------------------------------------------------------
+       2050-WRITE-CHECKPOINT.
+           MOVE WS-FROM TO RS-FROM.
+           MOVE WS-TO TO RS-TO.
+           MOVE WS-NUM TO RS-NUM.
+           MOVE WS-PRIME-COUNT TO RS-PRIME-COUNT.
+           OPEN OUTPUT PRIME-CHECK-RST.
+           WRITE PRIME-CHECK-RST-RECORD.
+           CLOSE PRIME-CHECK-RST.
+           GO TO 2050-EXIT.
+       2050-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2060-CLEAR-CHECKPOINT  --  SCAN FINISHED, DROP THE CHECKPOINT
+      *-------------------------------------------------------------
+       2060-CLEAR-CHECKPOINT.
+           OPEN OUTPUT PRIME-CHECK-RST.
+           CLOSE PRIME-CHECK-RST.
+           GO TO 2060-EXIT.
+       2060-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3000-CHECK-PRIME  --  SET IS-P-RES FOR THE VALUE IN WS-NUM
+      *-------------------------------------------------------------
+       3000-CHECK-PRIME.
+           IF WS-NUM < 2
+               MOVE 0 TO IS-P-RES
+               MOVE 0 TO IS-P-FACTOR
+               GO TO 3000-EXIT
+           END-IF.
+           IF WS-NUM = 2
+               MOVE 1 TO IS-P-RES
+               GO TO 3000-EXIT
+           END-IF.
+           MOVE 1 TO IS-P-RES.
+           MOVE 0 TO IS-P-FACTOR.
+           PERFORM VARYING IS-P-I FROM 2 BY 1
                UNTIL IS-P-I > FUNCTION SQRT(WS-NUM)
                IF FUNCTION MOD(WS-NUM, IS-P-I) = 0
                    MOVE 0 TO IS-P-RES
-                   GO TO FINAL-OUTPUT
+                   MOVE IS-P-I TO IS-P-FACTOR
+                   GO TO 3000-EXIT
                END-IF
            END-PERFORM.
+           GO TO 3000-EXIT.
+       3000-EXIT.
+           EXIT.
 
-           IF WS-NUM > 1
-               MOVE 1 TO IS-P-RES
+      *-------------------------------------------------------------
+      * 5000-SINGLE-CHECK  --  ORIGINAL ONE-NUMBER PROMPT
+      *-------------------------------------------------------------
+       5000-SINGLE-CHECK.
+           DISPLAY "Enter the number to check for prime: "
+               WITH NO ADVANCING.
+           PERFORM 8000-GET-NUMERIC-ENTRY
+               THRU 8000-EXIT.
+           COMPUTE WS-NUM = WS-NUM-ENTRY-VAL
+               ON SIZE ERROR
+                   DISPLAY "Value too large, enter 5 digits or fewer"
+                   GO TO 5000-SINGLE-CHECK
+           END-COMPUTE.
+           MOVE WS-NUM TO D-NUM.
+           PERFORM 3000-CHECK-PRIME
+               THRU 3000-EXIT.
+           MOVE SPACES TO DAILY-AUDIT-RECORD.
+           MOVE "PRIME-CHECK" TO DA-PROGRAM-ID.
+           MOVE D-NUM TO DA-INPUT-VALUE.
+           IF IS-P-PRIME
+              DISPLAY FUNCTION TRIM(D-NUM) " is Prime"
+              MOVE "PRIME" TO DA-OUTPUT-VALUE
            ELSE
-               MOVE 0 TO IS-P-RES
+              IF IS-P-FACTOR = 0
+                  DISPLAY FUNCTION TRIM(D-NUM) " is NOT Prime"
+                  MOVE "NOT PRIME" TO DA-OUTPUT-VALUE
+              ELSE
+                  MOVE IS-P-FACTOR TO D-FACTOR
+                  DISPLAY FUNCTION TRIM(D-NUM)
+                      " is NOT Prime, smallest factor: "
+                      FUNCTION TRIM(D-FACTOR)
+                  MOVE "NOT PRIME" TO DA-OUTPUT-VALUE
+              END-IF
            END-IF.
-           GO TO FINAL-OUTPUT.
-       
-       FINAL-OUTPUT.
-           IF IS-P-RES = 1
-              DISPLAY FUNCTION TRIM(D-NUM) " is Prime"
+           MOVE 0 TO DA-RETURN-CODE.
+           PERFORM 9500-WRITE-AUDIT-RECORD
+               THRU 9500-EXIT.
+           GO TO 5000-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 6000-FACTORIZE  --  PROMPT FOR A NUMBER AND SHOW ALL ITS
+      *                      PRIME FACTORS, NOT JUST PRIME/NOT PRIME
+      *-------------------------------------------------------------
+       6000-FACTORIZE.
+           DISPLAY "Enter the number to factorize: "
+               WITH NO ADVANCING.
+           PERFORM 8000-GET-NUMERIC-ENTRY
+               THRU 8000-EXIT.
+           COMPUTE WS-NUM = WS-NUM-ENTRY-VAL
+               ON SIZE ERROR
+                   DISPLAY "Value too large, enter 5 digits or fewer"
+                   GO TO 6000-FACTORIZE
+           END-COMPUTE.
+           MOVE WS-NUM TO D-NUM.
+           PERFORM 6100-BUILD-FACTOR-LIST
+               THRU 6100-EXIT.
+           PERFORM 6200-DISPLAY-FACTORS
+               THRU 6200-EXIT.
+           MOVE SPACES TO DAILY-AUDIT-RECORD.
+           MOVE "PRIME-CHECK" TO DA-PROGRAM-ID.
+           MOVE D-NUM TO DA-INPUT-VALUE.
+           MOVE "FACTORED" TO DA-OUTPUT-VALUE.
+           MOVE 0 TO DA-RETURN-CODE.
+           PERFORM 9500-WRITE-AUDIT-RECORD
+               THRU 9500-EXIT.
+           GO TO 6000-EXIT.
+       6000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 6100-BUILD-FACTOR-LIST  --  DIVIDE OUT EVERY PRIME FACTOR OF
+      *                              WS-NUM INTO WS-FACT-TABLE
+      *-------------------------------------------------------------
+       6100-BUILD-FACTOR-LIST.
+           MOVE WS-NUM TO WS-FACT-N.
+           MOVE 0 TO WS-FACT-COUNT.
+           PERFORM VARYING WS-FACT-DIVISOR FROM 2 BY 1
+               UNTIL WS-FACT-DIVISOR * WS-FACT-DIVISOR > WS-FACT-N
+               PERFORM UNTIL FUNCTION MOD(WS-FACT-N, WS-FACT-DIVISOR)
+                       NOT = 0
+                   ADD 1 TO WS-FACT-COUNT
+                   MOVE WS-FACT-DIVISOR
+                       TO WS-FACT-ENTRY(WS-FACT-COUNT)
+                   DIVIDE WS-FACT-N BY WS-FACT-DIVISOR
+                       GIVING WS-FACT-N
+               END-PERFORM
+           END-PERFORM.
+           IF WS-FACT-N > 1
+               ADD 1 TO WS-FACT-COUNT
+               MOVE WS-FACT-N TO WS-FACT-ENTRY(WS-FACT-COUNT)
+           END-IF.
+           GO TO 6100-EXIT.
+       6100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 6200-DISPLAY-FACTORS  --  PRINT THE FACTOR LIST BUILT ABOVE
+      *-------------------------------------------------------------
+       6200-DISPLAY-FACTORS.
+           IF WS-FACT-COUNT = 0
+               DISPLAY FUNCTION TRIM(D-NUM) " has no prime factors"
            ELSE
-              DISPLAY FUNCTION TRIM(D-NUM) " is NOT Prime"
+               DISPLAY FUNCTION TRIM(D-NUM) " = " WITH NO ADVANCING
+               PERFORM VARYING WS-FACT-IDX FROM 1 BY 1
+                   UNTIL WS-FACT-IDX > WS-FACT-COUNT
+                   MOVE WS-FACT-ENTRY(WS-FACT-IDX) TO D-FACT-ENTRY
+                   IF WS-FACT-IDX = 1
+                       DISPLAY FUNCTION TRIM(D-FACT-ENTRY)
+                           WITH NO ADVANCING
+                   ELSE
+                       DISPLAY " x " FUNCTION TRIM(D-FACT-ENTRY)
+                           WITH NO ADVANCING
+                   END-IF
+               END-PERFORM
+               DISPLAY " "
            END-IF.
-           STOP RUN.
+           GO TO 6200-EXIT.
+       6200-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 9400-OPEN-DAILY-AUDIT / 9500-WRITE-AUDIT-RECORD  --  COPIED
+      *-------------------------------------------------------------
+       COPY AUDITOPN.
+
+       COPY AUDITPR.
+
+       COPY EXCPOPN.
+
+       COPY EXCPPR.
+
+      *-------------------------------------------------------------
+      * 8000-GET-NUMERIC-ENTRY  --  COPIED
+      *-------------------------------------------------------------
+       COPY NUMVALPR.
