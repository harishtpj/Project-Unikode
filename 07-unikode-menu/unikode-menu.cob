@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNIKODE-MENU.
+       AUTHOR. HARISH-KUMAR.
+       INSTALLATION. UNIKODE-DATA-CENTER.
+       DATE-WRITTEN. 2026/08/09.
+       DATE-COMPILED.
+      *-------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *-------------------------------------------------------------
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- -----------------------------------------
+      * 2026/08/09  HK  FIRST VERSION - MENU FRONT-END CALLING THE
+      *                 FIVE UTILITIES AS SUBPROGRAMS SO AN OPERATOR
+      *                 CAN RUN THE WHOLE DAY'S WORK FROM ONE SESSION.
+      *-------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE                PIC 9(01).
+           88 WS-CHOICE-GREETER                VALUE 1.
+           88 WS-CHOICE-SUM-NAT                 VALUE 2.
+           88 WS-CHOICE-FACTORIAL               VALUE 3.
+           88 WS-CHOICE-MULT-TABLE              VALUE 4.
+           88 WS-CHOICE-PRIME-CHECK             VALUE 5.
+           88 WS-CHOICE-EXIT                    VALUE 6.
+           88 WS-CHOICE-VALID                   VALUES 1 THRU 6.
+
+       01  WS-CALL-RETURN-CODE      PIC S9(04).
+
+       01  WS-SWITCHES.
+           05 WS-DONE-SW            PIC X(01) VALUE "N".
+               88 WS-DONE                      VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *-------------------------------------------------------------
+      * 0000-MAINLINE
+      *-------------------------------------------------------------
+       0000-MAINLINE.
+           DISPLAY "UNIKODE Utility Menu".
+           PERFORM 1000-MENU-LOOP
+               THRU 1000-EXIT
+               UNTIL WS-DONE.
+           DISPLAY "Goodbye.".
+           GOBACK.
+
+      *-------------------------------------------------------------
+      * 1000-MENU-LOOP  --  DISPLAY, PROMPT, DISPATCH, REPEAT
+      *-------------------------------------------------------------
+       1000-MENU-LOOP.
+           PERFORM 1100-DISPLAY-MENU
+               THRU 1100-EXIT.
+           PERFORM 1200-GET-CHOICE
+               THRU 1200-EXIT.
+           PERFORM 2000-DISPATCH
+               THRU 2000-EXIT.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 1100-DISPLAY-MENU  --  SHOW THE FIVE UTILITIES PLUS EXIT
+      *-------------------------------------------------------------
+       1100-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "1. Greeter".
+           DISPLAY "2. Sum of natural numbers".
+           DISPLAY "3. Factorial".
+           DISPLAY "4. Multiplication table".
+           DISPLAY "5. Prime check".
+           DISPLAY "6. Exit".
+           DISPLAY "Select an option: " WITH NO ADVANCING.
+           GO TO 1100-EXIT.
+       1100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 1200-GET-CHOICE  --  ACCEPT AND VALIDATE THE MENU CHOICE
+      *-------------------------------------------------------------
+       1200-GET-CHOICE.
+           ACCEPT WS-CHOICE.
+           IF NOT WS-CHOICE-VALID
+               DISPLAY "Invalid option, enter 1 thru 6"
+               GO TO 1200-GET-CHOICE
+           END-IF.
+           IF WS-CHOICE-EXIT
+               MOVE "Y" TO WS-DONE-SW
+           END-IF.
+           GO TO 1200-EXIT.
+       1200-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2000-DISPATCH  --  CALL THE CHOSEN UTILITY AS A SUBPROGRAM
+      *-------------------------------------------------------------
+       2000-DISPATCH.
+           IF WS-CHOICE-EXIT
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE 0 TO WS-CALL-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN WS-CHOICE-GREETER
+                   CALL "GREETER" USING WS-CALL-RETURN-CODE
+               WHEN WS-CHOICE-SUM-NAT
+                   CALL "SUM-NAT" USING WS-CALL-RETURN-CODE
+               WHEN WS-CHOICE-FACTORIAL
+                   CALL "FACTORIAL" USING WS-CALL-RETURN-CODE
+               WHEN WS-CHOICE-MULT-TABLE
+                   CALL "MULT-TABLE" USING WS-CALL-RETURN-CODE
+               WHEN WS-CHOICE-PRIME-CHECK
+                   CALL "PRIME-CHECK" USING WS-CALL-RETURN-CODE
+           END-EVALUATE.
+           IF WS-CALL-RETURN-CODE NOT = 0
+               DISPLAY "Utility ended with return code "
+                   WS-CALL-RETURN-CODE
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
