@@ -1,23 +1,350 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FACTORIAL.
        AUTHOR. HARISH-KUMAR.
+       INSTALLATION. UNIKODE-DATA-CENTER.
        DATE-WRITTEN. 2025/04/08.
+       DATE-COMPILED.
+      *-------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *-------------------------------------------------------------
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- -----------------------------------------
+      * 2026/08/09  HK  GUARDED THE MULTIPLY WITH ON SIZE ERROR SO
+      *                 A RESULT THAT WOULD EXCEED 18 DIGITS IS
+      *                 REPORTED INSTEAD OF SILENTLY TRUNCATED.
+      * 2026/08/09  HK  ADDED FACTORIAL-CACHE, KEYED ON N, SO A
+      *                 PREVIOUSLY COMPUTED N! IS RETURNED WITHOUT
+      *                 RE-RUNNING THE MULTIPLY LOOP.
+      * 2026/08/09  HK  LOG EACH REQUEST TO THE SHARED DAILY-AUDIT
+      *                 TRAIL USED BY ALL FIVE UTILITIES.
+      * 2026/08/09  HK  ADDED LK-RETURN-CODE SO UNIKODE-MENU CAN CALL
+      *                 THIS PROGRAM AS A SUBPROGRAM.
+      * 2026/08/09  HK  VALIDATE THE `n` ENTRY WITH THE SHARED
+      *                 NUMERIC-ENTRY ROUTINE INSTEAD OF A BARE ACCEPT.
+      * 2026/08/09  HK  ADDED A CSV EXPORT OF N/RESULT ALONGSIDE THE
+      *                 EXISTING CONSOLE OUTPUT FOR DOWNSTREAM
+      *                 REPORTING TOOLS.
+      * 2026/08/09  HK  REPLACED THE PIC 9(18) RESULT FIELD WITH A
+      *                 BASE-10000 DIGIT-GROUP TABLE (WS-BIG-RESULT)
+      *                 SO FACTORIALS WELL PAST THE OLD 18-DIGIT
+      *                 CEILING CAN BE COMPUTED AND REPORTED.  THE
+      *                 OVERFLOW GUARD NOW TRIPS ONLY WHEN THE DIGIT
+      *                 TABLE ITSELF IS EXHAUSTED.  THE CACHE RECORD
+      *                 AND THE DAILY-AUDIT/CSV OUTPUT WERE WIDENED
+      *                 TO CARRY THE FULL VALUE.
+      * 2026/08/09  HK  LOG OVERFLOW ABENDS TO THE SHARED
+      *                 EXCEPTION-LOG USED BY ALL FIVE UTILITIES.
+      *-------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTORIAL-CACHE ASSIGN TO "FACTCACHE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FC-N
+               FILE STATUS IS WS-FC-STATUS.
+           SELECT FACTORIAL-CSV ASSIGN TO "FACTCSV.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AUDITSEL.
+           COPY EXCPSEL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FACTORIAL-CACHE.
+       01  FACTORIAL-CACHE-RECORD.
+           05 FC-N                 PIC 9(5).
+           05 FC-BIG-RESULT.
+               10 FC-BIG-USED       PIC 9(03) USAGE COMP.
+               10 FC-BIG-DIGITS     PIC 9(04) USAGE COMP
+                                     OCCURS 60 TIMES.
+
+       FD  FACTORIAL-CSV.
+       01  FACTORIAL-CSV-RECORD    PIC X(260).
+
+       COPY AUDITFD.
+
+       COPY EXCPFD.
+
        WORKING-STORAGE SECTION.
-       01 N PIC 9(5).
-       01 I PIC 9(5).
-       01 RESULT PIC 9(18) VALUE 1 USAGE COMP.
-       01 D-N PIC Z(5).
-       01 D-RESULT PIC Z(18).
+       COPY NUMVALWS.
+       01  WS-DA-STATUS            PIC X(02).
+       01  WS-EX-STATUS            PIC X(02).
+       01  N                       PIC 9(5).
+       01  I                       PIC 9(5).
+       01  D-N                     PIC Z(5).
+
+       01  WS-BIG-RESULT.
+           05 WS-BIG-USED           PIC 9(03) USAGE COMP.
+           05 WS-BIG-DIGITS         PIC 9(04) USAGE COMP
+                                     OCCURS 60 TIMES.
+       01  WS-BIG-MAX-GROUPS        PIC 9(03) VALUE 60.
+       01  WS-BIG-IDX               PIC 9(03).
+       01  WS-BIG-PROD              PIC 9(10) USAGE COMP.
+       01  WS-BIG-CARRY             PIC 9(10) USAGE COMP.
+       01  WS-BIG-STRING            PIC X(240).
+       01  WS-BIG-PTR               PIC 9(03).
+       01  WS-BIG-DIGIT-COUNT       PIC 9(03).
+       01  D-BIG-FIRST-GROUP        PIC Z(3)9.
+       01  D-BIG-GROUP              PIC 9(04).
+       01  D-BIG-DIGIT-COUNT        PIC Z(2)9.
+
+       01  WS-FC-STATUS            PIC X(02).
+           88 WS-FC-OK                        VALUE "00".
+           88 WS-FC-NOT-FOUND                 VALUE "23".
+           88 WS-FC-FILE-MISSING              VALUE "35".
 
-       PROCEDURE DIVISION.
+       01  WS-SWITCHES.
+           05 WS-OVERFLOW-SW       PIC X(01) VALUE "N".
+               88 WS-OVERFLOW                 VALUE "Y".
+           05 WS-CACHE-HIT-SW      PIC X(01) VALUE "N".
+               88 WS-CACHE-HIT                VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE          PIC S9(04).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+
+      *-------------------------------------------------------------
+      * 0000-MAINLINE
+      *-------------------------------------------------------------
+       0000-MAINLINE.
+           MOVE 0 TO LK-RETURN-CODE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-GET-N
+               THRU 2000-EXIT.
+           PERFORM 2500-CHECK-CACHE
+               THRU 2500-EXIT.
+           IF NOT WS-CACHE-HIT
+               PERFORM 3000-COMPUTE-FACTORIAL
+                   THRU 3000-EXIT
+               IF NOT WS-OVERFLOW
+                   PERFORM 3500-STORE-CACHE
+                       THRU 3500-EXIT
+               END-IF
+           END-IF.
+           PERFORM 4000-DISPLAY-RESULT
+               THRU 4000-EXIT.
+           PERFORM 9999-TERMINATE
+               THRU 9999-EXIT.
+           GOBACK.
+
+      *-------------------------------------------------------------
+      * 1000-INITIALIZE  --  OPEN THE CACHE, CREATING IT IF NEEDED
+      *-------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE "N" TO WS-OVERFLOW-SW.
+           OPEN I-O FACTORIAL-CACHE.
+           IF WS-FC-FILE-MISSING
+               OPEN OUTPUT FACTORIAL-CACHE
+               CLOSE FACTORIAL-CACHE
+               OPEN I-O FACTORIAL-CACHE
+           END-IF.
+           OPEN OUTPUT FACTORIAL-CSV.
+           MOVE "N,RESULT" TO FACTORIAL-CSV-RECORD.
+           WRITE FACTORIAL-CSV-RECORD.
+           PERFORM 9400-OPEN-DAILY-AUDIT
+               THRU 9400-EXIT.
+           PERFORM 9450-OPEN-EXCEPTION-LOG
+               THRU 9450-EXIT.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2000-GET-N  --  PROMPT THE OPERATOR FOR N
+      *-------------------------------------------------------------
+       2000-GET-N.
            DISPLAY "Enter value for `n`: " WITH NO ADVANCING.
-           ACCEPT N.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               MULTIPLY I BY RESULT
+           PERFORM 8000-GET-NUMERIC-ENTRY
+               THRU 8000-EXIT.
+           COMPUTE N = WS-NUM-ENTRY-VAL
+               ON SIZE ERROR
+                   DISPLAY "Value too large, enter 5 digits or fewer"
+                   GO TO 2000-GET-N
+           END-COMPUTE.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2500-CHECK-CACHE  --  LOOK UP N! IN FACTORIAL-CACHE
+      *-------------------------------------------------------------
+       2500-CHECK-CACHE.
+           MOVE N TO FC-N.
+           READ FACTORIAL-CACHE
+               KEY IS FC-N
+               INVALID KEY
+                   MOVE "N" TO WS-CACHE-HIT-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-CACHE-HIT-SW
+                   MOVE FC-BIG-RESULT TO WS-BIG-RESULT
+           END-READ.
+           GO TO 2500-EXIT.
+       2500-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3000-COMPUTE-FACTORIAL  --  WS-BIG-RESULT = N!, ONE DIGIT
+      *                              GROUP AT A TIME (BASE 10000)
+      *-------------------------------------------------------------
+       3000-COMPUTE-FACTORIAL.
+           MOVE 1 TO WS-BIG-USED.
+           MOVE 1 TO WS-BIG-DIGITS(1).
+           PERFORM VARYING WS-BIG-IDX FROM 2 BY 1
+               UNTIL WS-BIG-IDX > WS-BIG-MAX-GROUPS
+               MOVE 0 TO WS-BIG-DIGITS(WS-BIG-IDX)
            END-PERFORM.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > N OR WS-OVERFLOW
+               PERFORM 3100-MULTIPLY-BIG-BY-I
+                   THRU 3100-EXIT
+           END-PERFORM.
+           GO TO 3000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3100-MULTIPLY-BIG-BY-I  --  WS-BIG-RESULT = WS-BIG-RESULT * I
+      *-------------------------------------------------------------
+       3100-MULTIPLY-BIG-BY-I.
+           MOVE 0 TO WS-BIG-CARRY.
+           PERFORM VARYING WS-BIG-IDX FROM 1 BY 1
+               UNTIL WS-BIG-IDX > WS-BIG-USED
+               COMPUTE WS-BIG-PROD =
+                   WS-BIG-DIGITS(WS-BIG-IDX) * I + WS-BIG-CARRY
+               COMPUTE WS-BIG-DIGITS(WS-BIG-IDX) =
+                   FUNCTION MOD(WS-BIG-PROD, 10000)
+               COMPUTE WS-BIG-CARRY = WS-BIG-PROD / 10000
+           END-PERFORM.
+           PERFORM UNTIL WS-BIG-CARRY = 0
+               ADD 1 TO WS-BIG-USED
+               IF WS-BIG-USED > WS-BIG-MAX-GROUPS
+                   MOVE "Y" TO WS-OVERFLOW-SW
+                   GO TO 3100-EXIT
+               END-IF
+               COMPUTE WS-BIG-DIGITS(WS-BIG-USED) =
+                   FUNCTION MOD(WS-BIG-CARRY, 10000)
+               COMPUTE WS-BIG-CARRY = WS-BIG-CARRY / 10000
+           END-PERFORM.
+           GO TO 3100-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3500-STORE-CACHE  --  ADD THE NEW RESULT TO FACTORIAL-CACHE
+      *-------------------------------------------------------------
+       3500-STORE-CACHE.
+           MOVE N TO FC-N.
+           MOVE WS-BIG-RESULT TO FC-BIG-RESULT.
+           WRITE FACTORIAL-CACHE-RECORD.
+           GO TO 3500-EXIT.
+       3500-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 4000-DISPLAY-RESULT  --  SHOW N! OR THE OVERFLOW MESSAGE
+      *-------------------------------------------------------------
+       4000-DISPLAY-RESULT.
            MOVE N TO D-N.
-           MOVE RESULT TO D-RESULT.
-           DISPLAY FUNCTION TRIM(D-N) "! = " FUNCTION TRIM(D-RESULT).
-           STOP RUN.
+           MOVE SPACES TO DAILY-AUDIT-RECORD.
+           MOVE "FACTORIAL" TO DA-PROGRAM-ID.
+           MOVE D-N TO DA-INPUT-VALUE.
+           IF WS-OVERFLOW
+               DISPLAY "factorial of " FUNCTION TRIM(D-N)
+                   " exceeds supported range"
+               MOVE "OVERFLOW" TO DA-OUTPUT-VALUE
+               MOVE 16 TO DA-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               MOVE 16 TO LK-RETURN-CODE
+               MOVE SPACES TO FACTORIAL-CSV-RECORD
+               STRING FUNCTION TRIM(D-N) DELIMITED BY SIZE
+                       ",OVERFLOW" DELIMITED BY SIZE
+                   INTO FACTORIAL-CSV-RECORD
+               WRITE FACTORIAL-CSV-RECORD
+               MOVE SPACES TO EXCEPTION-LOG-RECORD
+               MOVE "FACTORIAL" TO EX-PROGRAM-ID
+               MOVE "ABEND" TO EX-EXCEPTION-TYPE
+               STRING "FACTORIAL OVERFLOW N=" DELIMITED BY SIZE
+                       FUNCTION TRIM(D-N) DELIMITED BY SIZE
+                   INTO EX-DETAIL
+               MOVE 16 TO EX-RETURN-CODE
+               PERFORM 9550-WRITE-EXCEPTION-RECORD
+                   THRU 9550-EXIT
+           ELSE
+               PERFORM 4500-BUILD-BIG-STRING
+                   THRU 4500-EXIT
+               DISPLAY FUNCTION TRIM(D-N) "! = "
+                   FUNCTION TRIM(WS-BIG-STRING)
+               IF WS-BIG-DIGIT-COUNT > 20
+                   MOVE WS-BIG-DIGIT-COUNT TO D-BIG-DIGIT-COUNT
+                   STRING FUNCTION TRIM(D-BIG-DIGIT-COUNT)
+                           " DIGITS - SEE CSV" DELIMITED BY SIZE
+                       INTO DA-OUTPUT-VALUE
+               ELSE
+                   MOVE FUNCTION TRIM(WS-BIG-STRING) TO DA-OUTPUT-VALUE
+               END-IF
+               MOVE 0 TO DA-RETURN-CODE
+               MOVE SPACES TO FACTORIAL-CSV-RECORD
+               STRING FUNCTION TRIM(D-N) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-BIG-STRING) DELIMITED BY SIZE
+                   INTO FACTORIAL-CSV-RECORD
+               WRITE FACTORIAL-CSV-RECORD
+           END-IF.
+           PERFORM 9500-WRITE-AUDIT-RECORD
+               THRU 9500-EXIT.
+           GO TO 4000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 4500-BUILD-BIG-STRING  --  RENDER WS-BIG-RESULT AS DECIMAL
+      *-------------------------------------------------------------
+       4500-BUILD-BIG-STRING.
+           MOVE SPACES TO WS-BIG-STRING.
+           MOVE 1 TO WS-BIG-PTR.
+           MOVE WS-BIG-DIGITS(WS-BIG-USED) TO D-BIG-FIRST-GROUP.
+           STRING FUNCTION TRIM(D-BIG-FIRST-GROUP) DELIMITED BY SIZE
+               INTO WS-BIG-STRING
+               WITH POINTER WS-BIG-PTR.
+           COMPUTE WS-BIG-DIGIT-COUNT = WS-BIG-PTR - 1.
+           PERFORM VARYING WS-BIG-IDX FROM WS-BIG-USED BY -1
+               UNTIL WS-BIG-IDX < 2
+               MOVE WS-BIG-DIGITS(WS-BIG-IDX - 1) TO D-BIG-GROUP
+               STRING D-BIG-GROUP DELIMITED BY SIZE
+                   INTO WS-BIG-STRING
+                   WITH POINTER WS-BIG-PTR
+               ADD 4 TO WS-BIG-DIGIT-COUNT
+           END-PERFORM.
+           GO TO 4500-EXIT.
+       4500-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 9999-TERMINATE  --  CLOSE THE CACHE
+      *-------------------------------------------------------------
+       9999-TERMINATE.
+           CLOSE FACTORIAL-CACHE.
+           CLOSE FACTORIAL-CSV.
+           CLOSE DAILY-AUDIT.
+           CLOSE EXCEPTION-LOG.
+           GO TO 9999-EXIT.
+       9999-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 9400-OPEN-DAILY-AUDIT / 9500-WRITE-AUDIT-RECORD  --  COPIED
+      *-------------------------------------------------------------
+       COPY AUDITOPN.
+
+       COPY AUDITPR.
+
+       COPY EXCPOPN.
+
+       COPY EXCPPR.
+
+      *-------------------------------------------------------------
+      * 8000-GET-NUMERIC-ENTRY  --  COPIED
+      *-------------------------------------------------------------
+       COPY NUMVALPR.
