@@ -0,0 +1,21 @@
+      *-------------------------------------------------------------
+      * AUDITFD - FILE SECTION ENTRY AND RECORD LAYOUT FOR THE
+      *           SHARED DAILY AUDIT TRAIL.  COPY THIS INTO THE
+      *           FILE SECTION IN ANY PROGRAM THAT LOGS TO
+      *           DAILY-AUDIT.  THE CALLING PROGRAM MOVES ITS OWN
+      *           DATA INTO THE DA- FIELDS AND THEN PERFORMS
+      *           9500-WRITE-AUDIT-RECORD (SEE AUDITPR.CPY).
+      *-------------------------------------------------------------
+       FD  DAILY-AUDIT.
+       01  DAILY-AUDIT-RECORD.
+           05 DA-PROGRAM-ID         PIC X(11).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DA-RUN-DATE           PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DA-RUN-TIME           PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DA-INPUT-VALUE        PIC X(21).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DA-OUTPUT-VALUE       PIC X(20).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DA-RETURN-CODE        PIC S9(04).
