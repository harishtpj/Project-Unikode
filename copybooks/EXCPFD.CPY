@@ -0,0 +1,24 @@
+      *-------------------------------------------------------------
+      * EXCPFD - FILE SECTION ENTRY AND RECORD LAYOUT FOR THE
+      *          SHARED EXCEPTION LOG.  COPY THIS INTO THE FILE
+      *          SECTION IN ANY PROGRAM THAT LOGS TO EXCEPTION-LOG.
+      *          THE CALLING PROGRAM MOVES ITS OWN DATA INTO THE
+      *          EX- FIELDS AND THEN PERFORMS
+      *          9550-WRITE-EXCEPTION-RECORD (SEE EXCPPR.CPY).
+      *          THIS IS A NARROWER SIBLING OF DAILY-AUDIT - IT ONLY
+      *          CARRIES ON SIZE ERROR EVENTS, VALIDATION REJECTIONS
+      *          AND ABNORMAL TERMINATIONS, NOT EVERY UNIT OF WORK.
+      *-------------------------------------------------------------
+       FD  EXCEPTION-LOG.
+       01  EXCEPTION-LOG-RECORD.
+           05 EX-PROGRAM-ID         PIC X(11).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 EX-RUN-DATE           PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 EX-RUN-TIME           PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 EX-EXCEPTION-TYPE     PIC X(10).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 EX-DETAIL             PIC X(30).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 EX-RETURN-CODE        PIC S9(04).
