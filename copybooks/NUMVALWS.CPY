@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------
+      * NUMVALWS - WORKING-STORAGE FIELDS FOR THE SHARED NUMERIC
+      *            ENTRY VALIDATION ROUTINE.  COPY THIS INTO
+      *            WORKING-STORAGE IN ANY PROGRAM THAT USES
+      *            8000-GET-NUMERIC-ENTRY (SEE NUMVALPR.CPY) TO
+      *            ACCEPT A NUMERIC FIELD FROM THE OPERATOR.
+      *-------------------------------------------------------------
+       01  WS-NUM-ENTRY              PIC X(10) JUSTIFIED RIGHT.
+       01  WS-NUM-ENTRY-VAL REDEFINES WS-NUM-ENTRY
+                                     PIC 9(10).
