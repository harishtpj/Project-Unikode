@@ -0,0 +1,16 @@
+      *-------------------------------------------------------------
+      * AUDITPR - APPEND ONE RECORD TO THE SHARED DAILY AUDIT
+      *           TRAIL.  COPY THIS PARAGRAPH INTO THE PROCEDURE
+      *           DIVISION OF ANY PROGRAM THAT LOGS TO DAILY-AUDIT.
+      *           BEFORE PERFORMING IT, THE CALLING PROGRAM MOVES
+      *           DA-PROGRAM-ID, DA-INPUT-VALUE, DA-OUTPUT-VALUE
+      *           AND DA-RETURN-CODE; THIS PARAGRAPH STAMPS THE
+      *           DATE/TIME AND WRITES THE RECORD.
+      *-------------------------------------------------------------
+       9500-WRITE-AUDIT-RECORD.
+           ACCEPT DA-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT DA-RUN-TIME FROM TIME.
+           WRITE DAILY-AUDIT-RECORD.
+           GO TO 9500-EXIT.
+       9500-EXIT.
+           EXIT.
