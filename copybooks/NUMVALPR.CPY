@@ -0,0 +1,23 @@
+      *-------------------------------------------------------------
+      * NUMVALPR - ACCEPT AND VALIDATE A NUMERIC ENTRY FROM THE
+      *            OPERATOR, RE-PROMPTING UNTIL THE ENTRY IS
+      *            ALL-NUMERIC.  COPY THIS PARAGRAPH INTO THE
+      *            PROCEDURE DIVISION OF ANY PROGRAM THAT DECLARES
+      *            NUMVALWS.CPY.  THE CALLING PROGRAM DISPLAYS ITS
+      *            OWN PROMPT, PERFORMS 8000-GET-NUMERIC-ENTRY THRU
+      *            8000-EXIT, THEN MOVES OR COMPUTES ITS TARGET
+      *            FIELD FROM WS-NUM-ENTRY-VAL (CHECKING ON SIZE
+      *            ERROR THERE IF THE TARGET FIELD IS NARROWER THAN
+      *            WS-NUM-ENTRY-VAL).
+      *-------------------------------------------------------------
+       8000-GET-NUMERIC-ENTRY.
+           ACCEPT WS-NUM-ENTRY.
+           INSPECT WS-NUM-ENTRY REPLACING LEADING SPACE BY ZERO.
+           IF WS-NUM-ENTRY-VAL IS NOT NUMERIC
+               DISPLAY "Invalid entry, numeric value required, "
+                   "please try again"
+               GO TO 8000-GET-NUMERIC-ENTRY
+           END-IF.
+           GO TO 8000-EXIT.
+       8000-EXIT.
+           EXIT.
