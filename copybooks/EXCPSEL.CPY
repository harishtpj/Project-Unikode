@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------
+      * EXCPSEL - FILE-CONTROL ENTRY FOR THE SHARED EXCEPTION LOG.
+      *           COPY THIS INTO FILE-CONTROL IN ANY PROGRAM THAT
+      *           LOGS TO EXCEPTION-LOG.  THE INCLUDING PROGRAM MUST
+      *           DECLARE 01 WS-EX-STATUS PIC X(02) IN
+      *           WORKING-STORAGE (SEE EXCPOPN.CPY).
+      *-------------------------------------------------------------
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCPLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EX-STATUS.
