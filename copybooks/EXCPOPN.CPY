@@ -0,0 +1,18 @@
+      *-------------------------------------------------------------
+      * EXCPOPN - OPEN EXCEPTION-LOG FOR APPEND, CREATING IT ON THE
+      *           FIRST RUN IF IT DOES NOT YET EXIST.  COPY THIS
+      *           PARAGRAPH INTO THE PROCEDURE DIVISION AND PERFORM
+      *           9450-OPEN-EXCEPTION-LOG THRU 9450-EXIT FROM
+      *           1000-INITIALIZE (OR EQUIVALENT).  REQUIRES
+      *           01 WS-EX-STATUS PIC X(02) IN WORKING-STORAGE.
+      *-------------------------------------------------------------
+       9450-OPEN-EXCEPTION-LOG.
+           OPEN EXTEND EXCEPTION-LOG.
+           IF WS-EX-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF.
+           GO TO 9450-EXIT.
+       9450-EXIT.
+           EXIT.
