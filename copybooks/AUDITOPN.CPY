@@ -0,0 +1,18 @@
+      *-------------------------------------------------------------
+      * AUDITOPN - OPEN DAILY-AUDIT FOR APPEND, CREATING IT ON THE
+      *            FIRST RUN IF IT DOES NOT YET EXIST.  COPY THIS
+      *            PARAGRAPH INTO THE PROCEDURE DIVISION AND
+      *            PERFORM 9400-OPEN-DAILY-AUDIT THRU 9400-EXIT
+      *            FROM 1000-INITIALIZE (OR EQUIVALENT).  REQUIRES
+      *            01 WS-DA-STATUS PIC X(02) IN WORKING-STORAGE.
+      *-------------------------------------------------------------
+       9400-OPEN-DAILY-AUDIT.
+           OPEN EXTEND DAILY-AUDIT.
+           IF WS-DA-STATUS = "35"
+               OPEN OUTPUT DAILY-AUDIT
+               CLOSE DAILY-AUDIT
+               OPEN EXTEND DAILY-AUDIT
+           END-IF.
+           GO TO 9400-EXIT.
+       9400-EXIT.
+           EXIT.
