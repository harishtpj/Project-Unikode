@@ -0,0 +1,16 @@
+      *-------------------------------------------------------------
+      * EXCPPR - APPEND ONE RECORD TO THE SHARED EXCEPTION LOG.
+      *          COPY THIS PARAGRAPH INTO THE PROCEDURE DIVISION OF
+      *          ANY PROGRAM THAT LOGS TO EXCEPTION-LOG.  BEFORE
+      *          PERFORMING IT, THE CALLING PROGRAM MOVES
+      *          EX-PROGRAM-ID, EX-EXCEPTION-TYPE, EX-DETAIL AND
+      *          EX-RETURN-CODE; THIS PARAGRAPH STAMPS THE DATE/TIME
+      *          AND WRITES THE RECORD.
+      *-------------------------------------------------------------
+       9550-WRITE-EXCEPTION-RECORD.
+           ACCEPT EX-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT EX-RUN-TIME FROM TIME.
+           WRITE EXCEPTION-LOG-RECORD.
+           GO TO 9550-EXIT.
+       9550-EXIT.
+           EXIT.
