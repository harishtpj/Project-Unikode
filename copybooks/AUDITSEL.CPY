@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------
+      * AUDITSEL - FILE-CONTROL ENTRY FOR THE SHARED DAILY AUDIT
+      *            TRAIL.  COPY THIS INTO FILE-CONTROL IN ANY
+      *            PROGRAM THAT LOGS TO DAILY-AUDIT.  THE INCLUDING
+      *            PROGRAM MUST DECLARE 01 WS-DA-STATUS PIC X(02)
+      *            IN WORKING-STORAGE (SEE AUDITOPN.CPY).
+      *-------------------------------------------------------------
+           SELECT DAILY-AUDIT ASSIGN TO "DAILYAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DA-STATUS.
