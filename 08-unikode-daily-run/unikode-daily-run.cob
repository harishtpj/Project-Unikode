@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNIKODE-DAILY-RUN.
+       AUTHOR. HARISH-KUMAR.
+       INSTALLATION. UNIKODE-DATA-CENTER.
+       DATE-WRITTEN. 2026/08/09.
+       DATE-COMPILED.
+      *-------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *-------------------------------------------------------------
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- -----------------------------------------
+      * 2026/08/09  HK  FIRST VERSION - UNATTENDED NIGHTLY JOB
+      *                 RUNNING GREETER, SUM-NAT, FACTORIAL,
+      *                 MULT-TABLE AND PRIME-CHECK IN SEQUENCE,
+      *                 THE SAME ORDER OFFERED BY UNIKODE-MENU.
+      *                 SUM-NAT AND MULT-TABLE PICK UP THEIR OWN
+      *                 FILE-DRIVEN BATCH MODE AUTOMATICALLY WHEN
+      *                 THEIR PARM/INPUT FILES ARE PRESENT.  THE
+      *                 CHAIN STOPS AT THE FIRST STEP THAT RETURNS
+      *                 A NON-ZERO RETURN CODE.
+      * 2026/08/09  HK  DROPPED GREETER, FACTORIAL AND PRIME-CHECK
+      *                 FROM THIS CHAIN - ALL THREE STILL PROMPT
+      *                 THE OPERATOR WITH A CONSOLE ACCEPT AND HAVE
+      *                 NO FILE-DRIVEN BATCH PATH, SO AN UNATTENDED
+      *                 CALL WOULD HANG WAITING ON INPUT THAT NEVER
+      *                 COMES.  THIS JOB NOW RUNS ONLY THE TWO STEPS
+      *                 THAT ARE ACTUALLY BATCH-CAPABLE.  ADD THEM
+      *                 BACK ONCE THEY HAVE A PARM/INPUT-FILE MODE
+      *                 OF THEIR OWN, THE SAME WAY SUM-NAT AND
+      *                 MULT-TABLE DO.
+      *-------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-RC               PIC S9(04).
+
+       01  WS-SWITCHES.
+           05 WS-JOB-FAILED-SW      PIC X(01) VALUE "N".
+               88 WS-JOB-FAILED               VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *-------------------------------------------------------------
+      * 0000-MAINLINE
+      *-------------------------------------------------------------
+       0000-MAINLINE.
+           DISPLAY "UNIKODE-DAILY-RUN starting.".
+           PERFORM 1000-RUN-SUM-NAT
+               THRU 1000-EXIT.
+           IF WS-JOB-FAILED
+               GO TO 9999-EXIT-JOB
+           END-IF.
+           PERFORM 2000-RUN-MULT-TABLE
+               THRU 2000-EXIT.
+           GO TO 9999-EXIT-JOB.
+       9999-EXIT-JOB.
+           IF WS-JOB-FAILED
+               DISPLAY "UNIKODE-DAILY-RUN stopped early."
+           ELSE
+               DISPLAY "UNIKODE-DAILY-RUN completed all steps."
+           END-IF.
+           GOBACK.
+
+      *-------------------------------------------------------------
+      * 1000-RUN-SUM-NAT
+      *-------------------------------------------------------------
+       1000-RUN-SUM-NAT.
+           MOVE 0 TO WS-STEP-RC.
+           CALL "SUM-NAT" USING WS-STEP-RC.
+           PERFORM 8000-CHECK-STEP-RC
+               THRU 8000-EXIT.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2000-RUN-MULT-TABLE
+      *-------------------------------------------------------------
+       2000-RUN-MULT-TABLE.
+           MOVE 0 TO WS-STEP-RC.
+           CALL "MULT-TABLE" USING WS-STEP-RC.
+           PERFORM 8000-CHECK-STEP-RC
+               THRU 8000-EXIT.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 8000-CHECK-STEP-RC  --  HALT THE CHAIN ON A BAD RETURN CODE
+      *-------------------------------------------------------------
+       8000-CHECK-STEP-RC.
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "UNIKODE-DAILY-RUN: step ended with return "
+                   "code " WS-STEP-RC " - stopping the chain."
+               MOVE "Y" TO WS-JOB-FAILED-SW
+           END-IF.
+           GO TO 8000-EXIT.
+       8000-EXIT.
+           EXIT.
