@@ -0,0 +1,375 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-SUMMARY.
+       AUTHOR. HARISH-KUMAR.
+       INSTALLATION. UNIKODE-DATA-CENTER.
+       DATE-WRITTEN. 2026/08/09.
+       DATE-COMPILED.
+      *-------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *-------------------------------------------------------------
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- -----------------------------------------
+      * 2026/08/09  HK  FIRST VERSION - READS THE SHARED DAILY-AUDIT
+      *                 TRAIL AND THE SHARED EXCEPTION-LOG BUILT UP
+      *                 BY GREETER, SUM-NAT, FACTORIAL, MULT-TABLE
+      *                 AND PRIME-CHECK, AND PRINTS A PER-PROGRAM
+      *                 RUN COUNT, EXCEPTION COUNT, AND MIN/MAX/
+      *                 AVERAGE OF THE VALUES PROCESSED BY SUM-NAT,
+      *                 FACTORIAL, MULT-TABLE AND PRIME-CHECK.  THE
+      *                 "VALUE PROCESSED" FOR A GIVEN AUDIT RECORD IS
+      *                 TAKEN AS THE FIRST NUMBER IN ITS DA-INPUT-
+      *                 VALUE FIELD (E.G. N FOR A SINGLE-VALUE RUN,
+      *                 OR THE FIRST OF A "FROM TO" OR "N T" PAIR).
+      * 2026/08/09  HK  CREATE DAILY-AUDIT/EXCEPTION-LOG IF EITHER IS
+      *                 STILL MISSING (E.G. THE FIRST DAY THE SHOP
+      *                 RUNS THIS REPORT) INSTEAD OF HANGING ON THE
+      *                 OPEN INPUT OF A NONEXISTENT FILE.
+      * 2026/08/09  HK  MOVE THE PROGRAM NAME BY ITS FULL FIXED WIDTH
+      *                 IN 4100-PRINT-ONE-PROGRAM SO EVERY DETAIL LINE
+      *                 LINES UP UNDER THE REPORT HEADER REGARDLESS OF
+      *                 HOW LONG THE PROGRAM NAME IS.
+      *-------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-SUMMARY-RPT ASSIGN TO "DSUMRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AUDITSEL.
+           COPY EXCPSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-SUMMARY-RPT.
+       01  DAILY-SUMMARY-RPT-RECORD  PIC X(80).
+
+       COPY AUDITFD.
+
+       COPY EXCPFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DA-STATUS             PIC X(02).
+       01  WS-EX-STATUS             PIC X(02).
+
+       01  WS-RUN-DATE              PIC 9(08).
+       01  D-RUN-DATE.
+           05 D-RUN-YEAR            PIC 9(04).
+           05 FILLER                PIC X(01) VALUE "-".
+           05 D-RUN-MONTH           PIC 9(02).
+           05 FILLER                PIC X(01) VALUE "-".
+           05 D-RUN-DAY             PIC 9(02).
+
+       01  WS-SWITCHES.
+           05 WS-DA-EOF-SW          PIC X(01) VALUE "N".
+               88 WS-DA-EOF                   VALUE "Y".
+           05 WS-EX-EOF-SW          PIC X(01) VALUE "N".
+               88 WS-EX-EOF                   VALUE "Y".
+
+       01  WS-PGM-IDX               PIC 9(02).
+       01  WS-PGM-COUNT             PIC 9(02) VALUE 5.
+
+       01  WS-PGM-STATS.
+           05 WS-PGM-STAT           OCCURS 5 TIMES.
+               10 WS-PGM-NAME       PIC X(11).
+               10 WS-PGM-HAS-VALUES-SW PIC X(01).
+                   88 WS-PGM-HAS-VALUES     VALUE "Y".
+               10 WS-PGM-RUN-COUNT  PIC 9(07) COMP.
+               10 WS-PGM-EXC-COUNT  PIC 9(07) COMP.
+               10 WS-PGM-VAL-COUNT  PIC 9(07) COMP.
+               10 WS-PGM-VAL-SUM    PIC 9(15) COMP.
+               10 WS-PGM-VAL-MIN    PIC 9(10) COMP.
+               10 WS-PGM-VAL-MAX    PIC 9(10) COMP.
+
+       01  WS-VALUE-TEXT            PIC X(21).
+       01  WS-VALUE-TOKEN-1         PIC X(11).
+       01  WS-VALUE-TOKEN-2         PIC X(11).
+       01  WS-VALUE-NUM             PIC 9(10).
+
+       01  WS-TOTAL-RUN-COUNT       PIC 9(07) COMP VALUE 0.
+       01  WS-TOTAL-EXC-COUNT       PIC 9(07) COMP VALUE 0.
+
+       01  WS-AVERAGE               PIC 9(10)V9(02).
+
+       01  D-RUN-COUNT              PIC Z(06)9.
+       01  D-EXC-COUNT              PIC Z(06)9.
+       01  D-VAL-MIN                PIC Z(09)9.
+       01  D-VAL-MAX                PIC Z(09)9.
+       01  D-AVERAGE                PIC Z(09)9.99.
+       01  D-TOTAL-RUN-COUNT        PIC Z(06)9.
+       01  D-TOTAL-EXC-COUNT        PIC Z(06)9.
+
+       PROCEDURE DIVISION.
+
+      *-------------------------------------------------------------
+      * 0000-MAINLINE
+      *-------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-SCAN-DAILY-AUDIT
+               THRU 2000-EXIT.
+           PERFORM 3000-SCAN-EXCEPTION-LOG
+               THRU 3000-EXIT.
+           PERFORM 4000-PRINT-REPORT
+               THRU 4000-EXIT.
+           PERFORM 9999-TERMINATE
+               THRU 9999-EXIT.
+           GOBACK.
+
+      *-------------------------------------------------------------
+      * 1000-INITIALIZE  --  OPEN THE FILES AND SEED THE PROGRAM TABLE
+      *-------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE(1:4) TO D-RUN-YEAR.
+           MOVE WS-RUN-DATE(5:2) TO D-RUN-MONTH.
+           MOVE WS-RUN-DATE(7:2) TO D-RUN-DAY.
+           OPEN OUTPUT DAILY-SUMMARY-RPT.
+           OPEN INPUT DAILY-AUDIT.
+           IF WS-DA-STATUS = "35"
+               OPEN OUTPUT DAILY-AUDIT
+               CLOSE DAILY-AUDIT
+               OPEN INPUT DAILY-AUDIT
+           END-IF.
+           OPEN INPUT EXCEPTION-LOG.
+           IF WS-EX-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN INPUT EXCEPTION-LOG
+           END-IF.
+           MOVE "GREETER"     TO WS-PGM-NAME(1).
+           MOVE "SUM-NAT"     TO WS-PGM-NAME(2).
+           MOVE "FACTORIAL"   TO WS-PGM-NAME(3).
+           MOVE "MULT-TABLE"  TO WS-PGM-NAME(4).
+           MOVE "PRIME-CHECK" TO WS-PGM-NAME(5).
+           PERFORM VARYING WS-PGM-IDX FROM 1 BY 1
+                   UNTIL WS-PGM-IDX > WS-PGM-COUNT
+               MOVE "N" TO WS-PGM-HAS-VALUES-SW(WS-PGM-IDX)
+               MOVE 0 TO WS-PGM-RUN-COUNT(WS-PGM-IDX)
+               MOVE 0 TO WS-PGM-EXC-COUNT(WS-PGM-IDX)
+               MOVE 0 TO WS-PGM-VAL-COUNT(WS-PGM-IDX)
+               MOVE 0 TO WS-PGM-VAL-SUM(WS-PGM-IDX)
+               MOVE 0 TO WS-PGM-VAL-MIN(WS-PGM-IDX)
+               MOVE 0 TO WS-PGM-VAL-MAX(WS-PGM-IDX)
+           END-PERFORM.
+           MOVE "Y" TO WS-PGM-HAS-VALUES-SW(2).
+           MOVE "Y" TO WS-PGM-HAS-VALUES-SW(3).
+           MOVE "Y" TO WS-PGM-HAS-VALUES-SW(4).
+           MOVE "Y" TO WS-PGM-HAS-VALUES-SW(5).
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2000-SCAN-DAILY-AUDIT  --  ONE RUN COUNT PER AUDIT RECORD,
+      *                             PLUS MIN/MAX/SUM OF ITS VALUE
+      *-------------------------------------------------------------
+       2000-SCAN-DAILY-AUDIT.
+           PERFORM 2010-READ-NEXT-AUDIT
+               THRU 2010-EXIT.
+           PERFORM 2020-PROCESS-ONE-AUDIT
+               THRU 2020-EXIT
+               UNTIL WS-DA-EOF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2010-READ-NEXT-AUDIT.
+           READ DAILY-AUDIT
+               AT END
+                   MOVE "Y" TO WS-DA-EOF-SW
+           END-READ.
+           GO TO 2010-EXIT.
+       2010-EXIT.
+           EXIT.
+
+       2020-PROCESS-ONE-AUDIT.
+           PERFORM VARYING WS-PGM-IDX FROM 1 BY 1
+                   UNTIL WS-PGM-IDX > WS-PGM-COUNT
+                   OR DA-PROGRAM-ID = WS-PGM-NAME(WS-PGM-IDX)
+           END-PERFORM.
+           IF WS-PGM-IDX <= WS-PGM-COUNT
+               ADD 1 TO WS-PGM-RUN-COUNT(WS-PGM-IDX)
+               IF WS-PGM-HAS-VALUES(WS-PGM-IDX)
+                   PERFORM 2100-ACCUMULATE-VALUE
+                       THRU 2100-EXIT
+               END-IF
+           END-IF.
+           PERFORM 2010-READ-NEXT-AUDIT
+               THRU 2010-EXIT.
+           GO TO 2020-EXIT.
+       2020-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 2100-ACCUMULATE-VALUE  --  PARSE THE LEADING NUMBER OUT OF
+      *                             DA-INPUT-VALUE AND ROLL IT UP
+      *-------------------------------------------------------------
+       2100-ACCUMULATE-VALUE.
+           MOVE SPACES TO WS-VALUE-TOKEN-1.
+           MOVE SPACES TO WS-VALUE-TOKEN-2.
+           MOVE FUNCTION TRIM(DA-INPUT-VALUE) TO WS-VALUE-TEXT.
+           UNSTRING WS-VALUE-TEXT DELIMITED BY ALL SPACE
+               INTO WS-VALUE-TOKEN-1 WS-VALUE-TOKEN-2.
+           IF FUNCTION TRIM(WS-VALUE-TOKEN-1) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-VALUE-TOKEN-1) TO WS-VALUE-NUM
+               ADD 1 TO WS-PGM-VAL-COUNT(WS-PGM-IDX)
+               ADD WS-VALUE-NUM TO WS-PGM-VAL-SUM(WS-PGM-IDX)
+               IF WS-PGM-VAL-COUNT(WS-PGM-IDX) = 1
+                   MOVE WS-VALUE-NUM TO WS-PGM-VAL-MIN(WS-PGM-IDX)
+                   MOVE WS-VALUE-NUM TO WS-PGM-VAL-MAX(WS-PGM-IDX)
+               ELSE
+                   IF WS-VALUE-NUM < WS-PGM-VAL-MIN(WS-PGM-IDX)
+                       MOVE WS-VALUE-NUM TO WS-PGM-VAL-MIN(WS-PGM-IDX)
+                   END-IF
+                   IF WS-VALUE-NUM > WS-PGM-VAL-MAX(WS-PGM-IDX)
+                       MOVE WS-VALUE-NUM TO WS-PGM-VAL-MAX(WS-PGM-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+           GO TO 2100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 3000-SCAN-EXCEPTION-LOG  --  ONE EXCEPTION COUNT PER PROGRAM
+      *-------------------------------------------------------------
+       3000-SCAN-EXCEPTION-LOG.
+           PERFORM 3010-READ-NEXT-EXCEPTION
+               THRU 3010-EXIT.
+           PERFORM 3020-PROCESS-ONE-EXCEPTION
+               THRU 3020-EXIT
+               UNTIL WS-EX-EOF.
+           GO TO 3000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3010-READ-NEXT-EXCEPTION.
+           READ EXCEPTION-LOG
+               AT END
+                   MOVE "Y" TO WS-EX-EOF-SW
+           END-READ.
+           GO TO 3010-EXIT.
+       3010-EXIT.
+           EXIT.
+
+       3020-PROCESS-ONE-EXCEPTION.
+           PERFORM VARYING WS-PGM-IDX FROM 1 BY 1
+                   UNTIL WS-PGM-IDX > WS-PGM-COUNT
+                   OR EX-PROGRAM-ID = WS-PGM-NAME(WS-PGM-IDX)
+           END-PERFORM.
+           IF WS-PGM-IDX <= WS-PGM-COUNT
+               ADD 1 TO WS-PGM-EXC-COUNT(WS-PGM-IDX)
+           END-IF.
+           PERFORM 3010-READ-NEXT-EXCEPTION
+               THRU 3010-EXIT.
+           GO TO 3020-EXIT.
+       3020-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 4000-PRINT-REPORT  --  ONE LINE PER PROGRAM PLUS TOTALS
+      *-------------------------------------------------------------
+       4000-PRINT-REPORT.
+           MOVE SPACES TO DAILY-SUMMARY-RPT-RECORD.
+           STRING "DAILY SUMMARY REPORT" DELIMITED BY SIZE
+                   "     RUN DATE: " DELIMITED BY SIZE
+                   D-RUN-DATE DELIMITED BY SIZE
+               INTO DAILY-SUMMARY-RPT-RECORD.
+           PERFORM 4900-WRITE-LINE
+               THRU 4900-EXIT.
+           MOVE SPACES TO DAILY-SUMMARY-RPT-RECORD.
+           PERFORM 4900-WRITE-LINE
+               THRU 4900-EXIT.
+           MOVE "PROGRAM      RUNS EXCEPTIONS       MIN        MAX"
+               & "    AVERAGE" TO DAILY-SUMMARY-RPT-RECORD.
+           PERFORM 4900-WRITE-LINE
+               THRU 4900-EXIT.
+           PERFORM VARYING WS-PGM-IDX FROM 1 BY 1
+                   UNTIL WS-PGM-IDX > WS-PGM-COUNT
+               PERFORM 4100-PRINT-ONE-PROGRAM
+                   THRU 4100-EXIT
+               ADD WS-PGM-RUN-COUNT(WS-PGM-IDX) TO WS-TOTAL-RUN-COUNT
+               ADD WS-PGM-EXC-COUNT(WS-PGM-IDX) TO WS-TOTAL-EXC-COUNT
+           END-PERFORM.
+           MOVE SPACES TO DAILY-SUMMARY-RPT-RECORD.
+           PERFORM 4900-WRITE-LINE
+               THRU 4900-EXIT.
+           MOVE WS-TOTAL-RUN-COUNT TO D-TOTAL-RUN-COUNT.
+           MOVE WS-TOTAL-EXC-COUNT TO D-TOTAL-EXC-COUNT.
+           MOVE SPACES TO DAILY-SUMMARY-RPT-RECORD.
+           STRING "TOTAL RUNS: " DELIMITED BY SIZE
+                   FUNCTION TRIM(D-TOTAL-RUN-COUNT) DELIMITED BY SIZE
+                   "     TOTAL EXCEPTIONS: " DELIMITED BY SIZE
+                   FUNCTION TRIM(D-TOTAL-EXC-COUNT) DELIMITED BY SIZE
+               INTO DAILY-SUMMARY-RPT-RECORD.
+           PERFORM 4900-WRITE-LINE
+               THRU 4900-EXIT.
+           GO TO 4000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 4100-PRINT-ONE-PROGRAM  --  ONE DETAIL LINE OF THE REPORT
+      *-------------------------------------------------------------
+       4100-PRINT-ONE-PROGRAM.
+           MOVE WS-PGM-RUN-COUNT(WS-PGM-IDX) TO D-RUN-COUNT.
+           MOVE WS-PGM-EXC-COUNT(WS-PGM-IDX) TO D-EXC-COUNT.
+           MOVE SPACES TO DAILY-SUMMARY-RPT-RECORD.
+           IF WS-PGM-HAS-VALUES(WS-PGM-IDX)
+               AND WS-PGM-VAL-COUNT(WS-PGM-IDX) > 0
+               MOVE WS-PGM-VAL-MIN(WS-PGM-IDX) TO D-VAL-MIN
+               MOVE WS-PGM-VAL-MAX(WS-PGM-IDX) TO D-VAL-MAX
+               COMPUTE WS-AVERAGE ROUNDED =
+                   WS-PGM-VAL-SUM(WS-PGM-IDX) /
+                   WS-PGM-VAL-COUNT(WS-PGM-IDX)
+               MOVE WS-AVERAGE TO D-AVERAGE
+               STRING WS-PGM-NAME(WS-PGM-IDX) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       D-RUN-COUNT DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       D-EXC-COUNT DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       D-VAL-MIN DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       D-VAL-MAX DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       D-AVERAGE DELIMITED BY SIZE
+                   INTO DAILY-SUMMARY-RPT-RECORD
+           ELSE
+               STRING WS-PGM-NAME(WS-PGM-IDX) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       D-RUN-COUNT DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       D-EXC-COUNT DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       "       N/A        N/A        N/A"
+                           DELIMITED BY SIZE
+                   INTO DAILY-SUMMARY-RPT-RECORD
+           END-IF.
+           PERFORM 4900-WRITE-LINE
+               THRU 4900-EXIT.
+           GO TO 4100-EXIT.
+       4100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 4900-WRITE-LINE  --  DISPLAY AND PRINT ONE REPORT LINE
+      *-------------------------------------------------------------
+       4900-WRITE-LINE.
+           DISPLAY DAILY-SUMMARY-RPT-RECORD.
+           WRITE DAILY-SUMMARY-RPT-RECORD.
+           GO TO 4900-EXIT.
+       4900-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      * 9999-TERMINATE  --  CLOSE THE FILES
+      *-------------------------------------------------------------
+       9999-TERMINATE.
+           CLOSE DAILY-SUMMARY-RPT.
+           CLOSE DAILY-AUDIT.
+           CLOSE EXCEPTION-LOG.
+           GO TO 9999-EXIT.
+       9999-EXIT.
+           EXIT.
